@@ -17,6 +17,16 @@
                  05 RS-ACCOUNTNAME          PIC  X(25).
                  05 RS-AVAILABLEBALANCE     PIC S9(11)V99 COMP-3.
                  05 RS-LEDGERBALANCE        PIC S9(11)V99 COMP-3.
+      * AMOUNT OF THE LEDGER BALANCE CURRENTLY ON HOLD.  AVAILABLE-
+      * BALANCE = LEDGERBALANCE - HOLDSAMOUNT
+                 05 RS-HOLDSAMOUNT          PIC S9(11)V99 COMP-3.
                  05 RS-LINEAMOUNT           PIC S9(11)V99 COMP-3.
                  05 RS-LOANBALANCE          PIC S9(11)V99 COMP-3.
+      * CURRENCY OF THE BALANCES ABOVE, AND THEIR HOME-CURRENCY
+      * CONVERTED EQUIVALENTS FOR FOREIGN-CURRENCY ACCOUNTS
+                 05 RS-CURRENCYCODE         PIC  X(03).
+                 05 RS-HOMEAVAILABLEBALANCE PIC S9(11)V99 COMP-3.
+                 05 RS-HOMELEDGERBALANCE    PIC S9(11)V99 COMP-3.
+                 05 RS-HOMELINEAMOUNT       PIC S9(11)V99 COMP-3.
+                 05 RS-HOMELOANBALANCE      PIC S9(11)V99 COMP-3.
       *END OF COPYBOOK
