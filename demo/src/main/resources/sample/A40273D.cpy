@@ -0,0 +1,32 @@
+      ******************************************************************
+      **                                                              **
+      **      ACCOUNT BALANCE CAPTURE EXTRACT RECORD                  **
+      **                                                              **
+      **       COBOL COPY BOOK     A40273D                            **
+      **       DATA GROUP ID       840273                             **
+      **                                                              **
+      **      ONE RECORD IS WRITTEN FOR EVERY ACCTBALINQRS RESPONSE   **
+      **      PRODUCED DURING THE DAY.  THE NIGHTLY RECONCILIATION    **
+      **      (A40213) AND OVER-LIMIT EXCEPTION (A40216) REPORTS      **
+      **      ARE BOTH DRIVEN FROM THIS SAME EXTRACT.                 **
+      **                                                              **
+      ******************************************************************
+      *
+       01  ACCTBALCAPRC.
+                 05 CR-CAPTUREDATE          PIC  9(08).
+                 05 CR-CAPTURETIME          PIC  9(06).
+                 05 CR-ACCOUNTTYPE          PIC  X(03).
+                 05 CR-ACCOUNTNUM           PIC  9(15) COMP-3.
+                 05 CR-PRODUCT              PIC  X(40).
+                 05 CR-ACCOUNTNAME          PIC  X(25).
+                 05 CR-AVAILABLEBALANCE     PIC S9(11)V99 COMP-3.
+                 05 CR-LEDGERBALANCE        PIC S9(11)V99 COMP-3.
+                 05 CR-HOLDSAMOUNT          PIC S9(11)V99 COMP-3.
+                 05 CR-LINEAMOUNT           PIC S9(11)V99 COMP-3.
+                 05 CR-LOANBALANCE          PIC S9(11)V99 COMP-3.
+                 05 CR-CURRENCYCODE         PIC  X(03).
+                 05 CR-HOMEAVAILABLEBALANCE PIC S9(11)V99 COMP-3.
+                 05 CR-HOMELEDGERBALANCE    PIC S9(11)V99 COMP-3.
+                 05 CR-HOMELINEAMOUNT       PIC S9(11)V99 COMP-3.
+                 05 CR-HOMELOANBALANCE      PIC S9(11)V99 COMP-3.
+      *END OF COPYBOOK
