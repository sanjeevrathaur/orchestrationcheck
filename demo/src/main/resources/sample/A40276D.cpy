@@ -0,0 +1,27 @@
+      ******************************************************************
+      **                                                              **
+      **      PEM DRIVER ROUTING CONTROL RECORD                       **
+      **                                                              **
+      **       COBOL COPY BOOK     A40276D                            **
+      **       DATA GROUP ID       840276                             **
+      **                                                              **
+      **      KEYED BY FUNCTION, ACCOUNT TYPE AND PRODUCT SO THE       **
+      **      CALLABLE PEM DRIVER FOR A GIVEN COMBINATION CAN BE      **
+      **      CHANGED WITHOUT A PROGRAM RECOMPILE.  ONE RECORD PER    **
+      **      ROUTABLE COMBINATION; A COMBINATION WITH NO RECORD ON   **
+      **      FILE FALLS BACK TO THE CALLING PROGRAM'S DEFAULT        **
+      **      DRIVER.  THE FUNCTION ID IS PART OF THE KEY SO A        **
+      **      ROUTING OVERRIDE CONFIGURED FOR ONE FUNCTION (E.G.      **
+      **      ACCOUNT BALANCE, FUNCTION 042) NEVER SILENTLY REDIRECTS **
+      **      AN UNRELATED FUNCTION (E.G. TRANSACTION HISTORY,        **
+      **      FUNCTION 045) THAT SHARES THE SAME ACCOUNT TYPE/PRODUCT **
+      **                                                              **
+      ******************************************************************
+      *
+       01  PEMRTECTL.
+                 05 RC-KEY.
+                    10 RC-FUNCTIONID          PIC  9(03).
+                    10 RC-ACCOUNTTYPE         PIC  X(03).
+                    10 RC-PRODUCT             PIC  X(40).
+                 05 RC-PEMPROGRAM             PIC  X(08).
+      *END OF COPYBOOK
