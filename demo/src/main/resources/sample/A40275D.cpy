@@ -0,0 +1,26 @@
+      ******************************************************************
+      **                                                              **
+      **      ACCOUNT TRANSACTION HISTORY RESPONSE COPYBOOK           **
+      **                                                              **
+      **       COBOL COPY BOOK     A40275D                            **
+      **       DATA GROUP ID       840275                             **
+      **                                                              **
+      ******************************************************************
+      *
+       01  ACCTTRANHRS.
+                 05 XSTATUS.
+                    10 STATUSMESSAGE        PIC  X(40).
+                    10 SEVERITY             PIC  X.
+                 05 RS-ACCOUNTTYPE          PIC  X(03).
+                 05 RS-ACCOUNTNUM           PIC  9(15) COMP-3.
+                 05 RS-PRODUCT              PIC  X(40).
+                 05 RS-TRANCOUNT            PIC  9(03).
+      * ONE ENTRY PER TRANSACTION RETURNED, MOST RECENT FIRST
+                 05 RS-TRAN-DETAIL OCCURS 40 TIMES.
+                    10 TD-TRANDATE          PIC  9(08).
+                    10 TD-TRANTIME          PIC  9(06).
+                    10 TD-TRANCODE          PIC  X(04).
+                    10 TD-DESCRIPTION       PIC  X(30).
+                    10 TD-AMOUNT            PIC S9(11)V99 COMP-3.
+                    10 TD-RUNNINGBALANCE    PIC S9(11)V99 COMP-3.
+      *END OF COPYBOOK
