@@ -47,26 +47,46 @@
               10 WS-COMMAND-RESP            PIC S9(8) BINARY.
               10 WS-COMMAND-RESP2           PIC S9(8) BINARY.
               10 WS-COUNT-1                 PIC 9(4)  BINARY.
+              10 WS-RETRY-COUNT             PIC S9(4) COMP.
+      * SEVERITY/MESSAGE A FAILING CALL SITE SETS BEFORE HANDING OFF TO
+      * WB000-FAIL-REQUEST, SO THE TEXT REFLECTS WHAT ACTUALLY FAILED
+      * (A GENERAL CICS FAULT VS. THE PEM DRIVER LINK SPECIFICALLY)
+              10 WS-FAULT-SEVERITY          PIC X(01).
+              10 WS-FAULT-MESSAGE           PIC X(29).
               10 WS-ERROR                   PIC X(80).
               10 WS-ERROR-DATA.
                  15 WS-ERROR-MSG            PIC X(80).
                  15 WS-ROLLBACK-IND         PIC X.
               10 WS-CONTAINER-INFO.
                  15 WS-CURRENTCHANNELNAME   PIC X(16).
-                 15 WS-RESPONSE-INITIALIZE  PIC X(131072).
-      * REQUEST COPYBOOK LAYOUT
+      * SIZED TO WS-RESPONSE-LAYOUT BELOW -- JUST LARGE ENOUGH TO BLANK
+      * THE RESPONSE CONTAINER, NOT A GENERIC MAXIMUM-SIZE BUFFER
+                 15 WS-RESPONSE-INITIALIZE  PIC X(183).
+      * PEM DRIVER RESOLVED FOR THIS REQUEST BY HA000-LOOKUP-PEM-ROUTE
+              10 WS-PEMCL                   PIC X(8).
+      * REQUEST COPYBOOK LAYOUT -- SIZED TO THE ACTUAL ACCTBALINQRQ
+      * PAYLOAD (A40242D) RATHER THAN A GENERIC MAXIMUM-SIZE BUFFER
            05 WS-AFS-REQUEST.
               10 WS-APPL-FUNC-SOUR.
                  15 WS-APPL-ID              PIC S9(04)  COMP VALUE 842.
                  15 WS-FUNC-ID              PIC S9(04)  COMP VALUE 42.
                  15 WS-SOUR-ID              PIC S9(04)  COMP VALUE 3.
-              10 WS-FILLER                  PIC X(31994).
+              10 WS-FILLER                  PIC X(51).
       * REQUEST COPYBOOK LAYOUT FOR PROCESSING
            05 WS-API-REQUEST REDEFINES WS-AFS-REQUEST.
               10 FILLER                     PIC X(06).
               10 WS-REQUEST-LAYOUT.
-                 15 WS-FILLER               PIC X(31994).
-      * RESPONSE COPYBOOK LAYOUT FOR PROCESSING
+                 15 WS-FILLER               PIC X(51).
+      * REQUEST FIELDS NEEDED BY A40212 ITSELF (E.G. FOR THE AUDIT
+      * TRAIL AND THE PEM ROUTING LOOKUP) ARE PICKED OUT HERE RATHER
+      * THAN LEFT BURIED IN THE RAW FILLER ABOVE
+              10 WS-REQUEST-FIELDS REDEFINES WS-REQUEST-LAYOUT.
+                 15 WS-RQ-ACCOUNTTYPE          PIC X(03).
+                 15 WS-RQ-ACCOUNTNUM           PIC 9(15) COMP-3.
+                 15 WS-RQ-PRODUCT              PIC X(40).
+      * RESPONSE COPYBOOK LAYOUT FOR PROCESSING -- SIZED TO THE ACTUAL
+      * ACCTBALINQRS PAYLOAD (A40272D) RATHER THAN A GENERIC MAXIMUM-
+      * SIZE BUFFER
            05 WS-RESPONSE-LAYOUT.
               10 WS-RESPONSE-FIELDS.
                  15 WS-XSTATUS.
@@ -76,26 +96,107 @@
                        25 WS-PROPERTYNAME   PIC X(40).
                        25 WS-MSG-DESCRIPTION
                                             PIC X(40).
-                 15 WS-FILLERS              PIC X(130951).
+                 15 WS-FILLERS              PIC X(062).
+      * RESPONSE FIELDS NEEDED BY A40212 ITSELF FOR THE DAILY BALANCE-
+      * CAPTURE EXTRACT ARE PICKED OUT HERE BY REDEFINING THE WHOLE
+      * RESPONSE AREA AGAINST THE ACTUAL ACCTBALINQRS FIELD LAYOUT,
+      * RATHER THAN LEFT BURIED IN THE RAW FILLER ABOVE
+           05 WS-RESPONSE-VIEW REDEFINES WS-RESPONSE-LAYOUT.
+              10 FILLER                     PIC X(41).
+              10 WS-RS-ACCOUNTTYPE             PIC X(03).
+              10 WS-RS-ACCOUNTNUM              PIC 9(15) COMP-3.
+              10 WS-RS-PRODUCT                 PIC X(40).
+              10 WS-RS-ACCOUNTNAME             PIC X(25).
+              10 WS-RS-AVAILABLEBALANCE        PIC S9(11)V99 COMP-3.
+              10 WS-RS-LEDGERBALANCE           PIC S9(11)V99 COMP-3.
+              10 WS-RS-HOLDSAMOUNT             PIC S9(11)V99 COMP-3.
+              10 WS-RS-LINEAMOUNT              PIC S9(11)V99 COMP-3.
+              10 WS-RS-LOANBALANCE             PIC S9(11)V99 COMP-3.
+              10 WS-RS-CURRENCYCODE            PIC X(03).
+              10 WS-RS-HOMEAVAILABLEBALANCE    PIC S9(11)V99 COMP-3.
+              10 WS-RS-HOMELEDGERBALANCE       PIC S9(11)V99 COMP-3.
+              10 WS-RS-HOMELINEAMOUNT          PIC S9(11)V99 COMP-3.
+              10 WS-RS-HOMELOANBALANCE         PIC S9(11)V99 COMP-3.
+      * PERSISTENT AUDIT TRAIL RECORD -- WRITTEN FOR EVERY INQUIRY SO
+      * A DISPUTED BALANCE CAN BE TIED BACK TO WHAT WAS RETURNED
+           05 WS-AUDIT-INFO.
+              10 WS-ABSTIME                 PIC S9(15) COMP-3.
+              COPY A40274D
+                REPLACING ==01 ACCTBALAUDIT== BY ==10 WS-AUDIT-RECORD==
+                    ==05 AR-ACCOUNTNUM== BY ==15 AR-ACCOUNTNUM==
+                    ==05 AR-CHANNELNAME== BY ==15 AR-CHANNELNAME==
+                    ==05 AR-SEVERITY== BY ==15 AR-SEVERITY==
+                    ==05 AR-STATUSMESSAGE== BY ==15 AR-STATUSMESSAGE==
+                    ==05 AR-AUDITDATE== BY ==15 AR-AUDITDATE==
+                    ==05 AR-AUDITTIME== BY ==15 AR-AUDITTIME==.
+      * DAILY BALANCE-CAPTURE EXTRACT RECORD (A40273D) -- WRITTEN FOR
+      * EVERY INQUIRY SO THE NIGHTLY RECONCILIATION AND OVER-LIMIT
+      * REPORTS (A40213, A40216) HAVE A REACHABLE SOURCE OF DATA
+           05 WS-EXTRACT-INFO.
+              10 WS-EXTRACT-RECORD.
+                 15 CR-CAPTUREDATE          PIC 9(08).
+                 15 CR-CAPTURETIME          PIC 9(06).
+                 15 CR-ACCOUNTTYPE          PIC X(03).
+                 15 CR-ACCOUNTNUM           PIC 9(15) COMP-3.
+                 15 CR-PRODUCT              PIC X(40).
+                 15 CR-ACCOUNTNAME          PIC X(25).
+                 15 CR-AVAILABLEBALANCE     PIC S9(11)V99 COMP-3.
+                 15 CR-LEDGERBALANCE        PIC S9(11)V99 COMP-3.
+                 15 CR-HOLDSAMOUNT          PIC S9(11)V99 COMP-3.
+                 15 CR-LINEAMOUNT           PIC S9(11)V99 COMP-3.
+                 15 CR-LOANBALANCE          PIC S9(11)V99 COMP-3.
+                 15 CR-CURRENCYCODE         PIC X(03).
+                 15 CR-HOMEAVAILABLEBALANCE PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELEDGERBALANCE    PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELINEAMOUNT       PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELOANBALANCE      PIC S9(11)V99 COMP-3.
       *
       * CHARACTER CONSTANTS
            05 MISC-CONSTANTS.
               10 CC-Y                       PIC X(01) VALUE 'Y'.
               10 CC-E                       PIC X(01) VALUE 'E'.
+      * SEVERITY 'R' MARKS A CONDITION THE CALLING CHANNEL CAN SAFELY
+      * RETRY, AS OPPOSED TO 'E' WHICH IS A DEFINITIVE FAILURE
+              10 CC-R                       PIC X(01) VALUE 'R'.
+      * DEFAULT PEM DRIVER USED WHEN NO ROUTING CONTROL RECORD IS ON
+      * FILE FOR THE REQUESTED ACCOUNT TYPE/PRODUCT COMBINATION
               10 CC-PEMCL                   PIC X(8)
                                             VALUE 'A40200  '.
-              10 CC-CICS-ERROR              PIC X(21) VALUE
-                                            'INTERNAL SYSTEM ERROR'.
+              10 CC-PEMRTE-FILE             PIC X(8)
+                                            VALUE 'PEMRTE  '.
+      * CC-PEM-UNAVAILABLE NAMES THE PEM DRIVER SPECIFICALLY AND IS SET
+      * ONLY BY FA000-LINK-PEM-DRIVER AFTER THE LINK ITSELF FAILS.
+      * CC-CICS-ERROR IS THE GENERAL-PURPOSE EQUIVALENT USED BY EVERY
+      * OTHER CICS COMMAND IN THE PROGRAM (CHANNEL ASSIGN, CONTAINER
+      * GET/PUT, ROUTING-FILE READ) SO THOSE FAILURES ARE NOT MISREPORTED
+      * AS A PEM PROBLEM
+              10 CC-PEM-UNAVAILABLE         PIC X(29) VALUE
+                                    'PEM PROGRAM NOT AVAILABLE   '.
+              10 CC-CICS-ERROR              PIC X(29) VALUE
+                                    'INTERNAL SYSTEM ERROR       '.
+              10 CC-CICS-RETRY              PIC X(29) VALUE
+                                    'TEMPORARY CONDITION - RETRY '.
+              10 CC-NOTFOUND-TEXT           PIC X(09) VALUE
+                                            'NOT FOUND'.
               10 CC-REQUEST-CONTNR          PIC X(16) VALUE
                                                    'OLREQ           '.
               10 CC-RESPONSE-CONTNR         PIC X(16) VALUE
                                                    'OLRESP          '.
               10 CC-CEL-CONTROL             PIC X(16) VALUE
                                                    'CEL-CONTROL     '.
+              10 CC-AUDIT-TDQ               PIC X(04) VALUE 'AUDT'.
+              10 CC-BALEXT-TDQ              PIC X(04) VALUE 'BALX'.
       * BINARY CONSTANTS
               10 CH-1                       PIC S9(4) COMP VALUE +0001.
               10 CH-6                       PIC S9(4) COMP VALUE +0006.
               10 CH-42                      PIC S9(4) COMP VALUE +0042.
+      * BOUNDED RETRY OF THE PEM DRIVER LINK -- UP TO CC-MAX-RETRIES
+      * ADDITIONAL ATTEMPTS, EACH PRECEDED BY A SHORT DELAY
+              10 CC-MAX-RETRIES             PIC S9(4) COMP VALUE +2.
+              10 CC-RETRY-INTERVAL          PIC S9(7) COMP-3
+                                            VALUE +0000001.
+      * PEM DRIVER ROUTING CONTROL RECORD
+       COPY A40276D.
            EJECT
        LINKAGE                              SECTION.
            EJECT
@@ -169,14 +270,11 @@
            PERFORM WA000-CHECK-RESPONSE
               THRU WA999-EXIT
 
-           EXEC CICS
-             LINK PROGRAM(CC-PEMCL)
-             CHANNEL(WS-CURRENTCHANNELNAME)
-             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
-           END-EXEC
+           PERFORM HA000-LOOKUP-PEM-ROUTE
+              THRU HA999-EXIT
 
-           PERFORM WA000-CHECK-RESPONSE
-              THRU WA999-EXIT
+           PERFORM FA000-LINK-PEM-DRIVER
+              THRU FA999-EXIT
 
            PERFORM CA000-EXTRACT-CONTROLDATA
               THRU CA999-EXIT
@@ -188,6 +286,109 @@
              EXIT.
            EJECT
 
+       HA000-LOOKUP-PEM-ROUTE                SECTION.
+      ***************************************************************
+      *    RESOLVE THE PEM DRIVER TO LINK TO FOR THIS ACCOUNT TYPE   *
+      *    AND PRODUCT FROM THE ROUTING CONTROL FILE.  A COMBINATION *
+      *    WITH NO CONTROL RECORD ON FILE FALLS BACK TO THE STANDING *
+      *    DEFAULT DRIVER RATHER THAN FAILING THE REQUEST.  ONLY A   *
+      *    NOTFND IS TREATED AS "NOT CONFIGURED" -- ANY OTHER NON-   *
+      *    NORMAL RESPONSE IS A GENUINE FILE ERROR AND IS ROUTED     *
+      *    THROUGH THE USUAL WA000-CHECK-RESPONSE HANDLING.  THE KEY *
+      *    INCLUDES THE FUNCTION ID SO A ROUTING OVERRIDE FOR THIS   *
+      *    FUNCTION NEVER BLEEDS INTO THE UNRELATED FUNCTIONS (E.G.  *
+      *    TRANSACTION HISTORY) SHARING THE SAME CONTROL FILE        *
+      ***************************************************************
+           MOVE WS-FUNC-ID                    TO RC-FUNCTIONID
+           MOVE WS-RQ-ACCOUNTTYPE             TO RC-ACCOUNTTYPE
+           MOVE WS-RQ-PRODUCT                 TO RC-PRODUCT
+
+           EXEC CICS READ FILE(CC-PEMRTE-FILE)
+             INTO(PEMRTECTL)
+             RIDFLD(RC-KEY)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF WS-COMMAND-RESP = DFHRESP(NORMAL)
+              MOVE RC-PEMPROGRAM             TO WS-PEMCL
+           ELSE
+              IF WS-COMMAND-RESP = DFHRESP(NOTFND)
+                 MOVE CC-PEMCL               TO WS-PEMCL
+                 MOVE DFHRESP(NORMAL)        TO WS-COMMAND-RESP
+              ELSE
+                 PERFORM WA000-CHECK-RESPONSE
+                    THRU WA999-EXIT
+              END-IF
+           END-IF
+               .
+       HA999-EXIT.
+             EXIT.
+           EJECT
+
+       FA000-LINK-PEM-DRIVER                SECTION.
+      ***************************************************************
+      *    LINK TO THE PEM DRIVER, RETRYING A BOUNDED NUMBER OF      *
+      *    TIMES WITH A SHORT DELAY BEFORE GIVING UP.  A BLIP IN THE *
+      *    PEM REGION SHOULD NOT COST THE CUSTOMER A FAILED BALANCE  *
+      *    CHECK WHEN A SECOND ATTEMPT WOULD LIKELY HAVE SUCCEEDED   *
+      ***************************************************************
+           MOVE ZERO                        TO WS-RETRY-COUNT
+
+           PERFORM GA000-ATTEMPT-LINK
+              THRU GA999-EXIT
+              WITH TEST AFTER
+              UNTIL WS-COMMAND-RESP = DFHRESP(NORMAL)
+              OR    WS-RETRY-COUNT > CC-MAX-RETRIES
+
+           IF  WS-COMMAND-RESP  = DFHRESP(NORMAL)
+           AND WS-COMMAND-RESP2 = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+      * THIS FAILURE IS THE PEM DRIVER LINK ITSELF, NOT A GENERAL CICS
+      * FAULT -- A PROGRAM-NOT-FOUND OR NOT-AUTHORIZED RESPONSE MEANS
+      * THE DRIVER IS DEFINITIVELY UNAVAILABLE; ANY OTHER NON-NORMAL
+      * RESPONSE IS TREATED AS THE PEM REGION BEING MOMENTARILY BUSY
+              IF  WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+              OR  WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+                  MOVE CC-E                 TO WS-FAULT-SEVERITY
+                  MOVE CC-PEM-UNAVAILABLE   TO WS-FAULT-MESSAGE
+              ELSE
+                  MOVE CC-R                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-RETRY        TO WS-FAULT-MESSAGE
+              END-IF
+
+              PERFORM WB000-FAIL-REQUEST
+                 THRU WB999-EXIT
+           END-IF
+               .
+       FA999-EXIT.
+             EXIT.
+           EJECT
+
+       GA000-ATTEMPT-LINK                   SECTION.
+      ***************************************************************
+      *    ONE ATTEMPT AT THE LINK.  A SHORT DELAY PRECEDES EVERY    *
+      *    ATTEMPT AFTER THE FIRST TO GIVE A TRANSIENT CONDITION A   *
+      *    CHANCE TO CLEAR                                           *
+      ***************************************************************
+           IF WS-RETRY-COUNT > ZERO
+              EXEC CICS DELAY
+                INTERVAL(CC-RETRY-INTERVAL)
+              END-EXEC
+           END-IF
+
+           EXEC CICS
+             LINK PROGRAM(WS-PEMCL)
+             CHANNEL(WS-CURRENTCHANNELNAME)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           ADD 1                             TO WS-RETRY-COUNT
+               .
+       GA999-EXIT.
+             EXIT.
+           EJECT
+
        CA000-EXTRACT-CONTROLDATA            SECTION.
       *****************************************************************
       * EXTRACT FAULT DATA FROM CELERITI CONTROL CONTAINER            *
@@ -219,9 +420,20 @@
                                             TO WS-ERROR
       *
              INITIALIZE WS-STATUSMESSAGE
-             MOVE CC-E                      TO WS-SEVERITY
              MOVE WS-ERROR(CH-6:CH-42)      TO WS-STATUSMESSAGE
 
+      * AN ACCOUNT-NOT-FOUND CONDITION IS DEFINITIVE -- SHOW THE
+      * CUSTOMER THE ERROR.  ANY OTHER CEL-CONTROL FAULT IS TREATED
+      * AS RETRYABLE SINCE ITS CAUSE IS NOT KNOWN TO BE PERMANENT
+             MOVE ZERO                      TO WS-COUNT-1
+             INSPECT WS-STATUSMESSAGE TALLYING WS-COUNT-1
+                                         FOR ALL CC-NOTFOUND-TEXT
+             IF WS-COUNT-1 > ZERO
+                MOVE CC-E                   TO WS-SEVERITY
+             ELSE
+                MOVE CC-R                   TO WS-SEVERITY
+             END-IF
+
              EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
                   CHANNEL(WS-CURRENTCHANNELNAME)
                   FROM(WS-RESPONSE-LAYOUT)
@@ -242,26 +454,32 @@
 
        WA000-CHECK-RESPONSE                 SECTION.
       *****************************************************************
-      *    CHECK THE RESPONSE AFTER EXECUTING CICS COMMANDS           *
+      *    CHECK THE RESPONSE AFTER EXECUTING A GENERAL CICS COMMAND  *
+      *    (CHANNEL ASSIGN, CONTAINER GET/PUT, ROUTING-FILE READ, AND *
+      *    THE ABEND HANDLER).  THE PEM DRIVER LINK ITSELF IS         *
+      *    CLASSIFIED SEPARATELY BY FA000-LINK-PEM-DRIVER SO A FAULT  *
+      *    HERE IS NEVER MISREPORTED AS A PEM-SPECIFIC FAILURE        *
       *****************************************************************
 
            IF  WS-COMMAND-RESP  = DFHRESP(NORMAL)
            AND WS-COMMAND-RESP2 = DFHRESP(NORMAL)
               NEXT SENTENCE
            ELSE
-              INITIALIZE WS-STATUSMESSAGE
-                         WS-RESPONSE-LAYOUT
-              MOVE CC-Y                     TO WS-ROLLBACK-IND
-              MOVE CC-E                     TO WS-SEVERITY
-              MOVE CC-CICS-ERROR            TO WS-STATUSMESSAGE
-
-              EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
-                  CHANNEL(WS-CURRENTCHANNELNAME)
-                  FROM(WS-RESPONSE-LAYOUT)
-                  RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
-              END-EXEC
-
-              PERFORM YA000-ENDLINE
+      * A PROGRAM-NOT-FOUND OR NOT-AUTHORIZED RESPONSE IS A DEFINITIVE
+      * FAILURE.  ANY OTHER NON-NORMAL RESPONSE (E.G. A RESOURCE BEING
+      * MOMENTARILY UNAVAILABLE) IS TREATED AS A CONDITION THE CALLER
+      * CAN RETRY
+              IF  WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+              OR  WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+                  MOVE CC-E                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-ERROR        TO WS-FAULT-MESSAGE
+              ELSE
+                  MOVE CC-R                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-RETRY        TO WS-FAULT-MESSAGE
+              END-IF
+
+              PERFORM WB000-FAIL-REQUEST
+                 THRU WB999-EXIT
            END-IF
            .
 
@@ -269,12 +487,44 @@
              EXIT.
            EJECT
 
+       WB000-FAIL-REQUEST                   SECTION.
+      ***************************************************************
+      *    COMMON TAIL FOR A FAILED REQUEST.  THE CALLER HAS ALREADY *
+      *    SET WS-FAULT-SEVERITY/WS-FAULT-MESSAGE TO TEXT THAT       *
+      *    ACTUALLY DESCRIBES WHAT FAILED; THIS SECTION JUST STAMPS  *
+      *    THE RESPONSE CONTAINER AND MARKS THE UNIT OF WORK FOR     *
+      *    ROLLBACK                                                  *
+      ***************************************************************
+           INITIALIZE WS-RESPONSE-LAYOUT
+
+           MOVE WS-FAULT-SEVERITY            TO WS-SEVERITY
+           MOVE WS-FAULT-MESSAGE             TO WS-STATUSMESSAGE
+           MOVE CC-Y                         TO WS-ROLLBACK-IND
+
+           EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
+               CHANNEL(WS-CURRENTCHANNELNAME)
+               FROM(WS-RESPONSE-LAYOUT)
+               RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM YA000-ENDLINE
+               .
+       WB999-EXIT.
+             EXIT.
+           EJECT
+
        YA000-ENDLINE                        SECTION.
       ***************************************************************
       *CHECK IF ROLLBACK INDICATOR IS SET TO TRUE IN THE CONTROL    *
       *CONTAINER DATA. IF TRUE THEN ISSUE A ROLLBACK.               *
       ***************************************************************
 
+           PERFORM ZA000-WRITE-AUDIT
+              THRU ZA999-EXIT
+
+           PERFORM ZB000-WRITE-EXTRACT
+              THRU ZB999-EXIT
+
             IF  WS-ROLLBACK-IND EQUAL CC-Y
                 EXEC CICS
                   SYNCPOINT ROLLBACK
@@ -291,5 +541,82 @@
        YA999-EXIT.
              EXIT.
            EJECT
+
+       ZA000-WRITE-AUDIT                    SECTION.
+      ***************************************************************
+      *    APPEND A PERSISTENT AUDIT RECORD FOR THIS INQUIRY TO THE  *
+      *    EXTRAPARTITION AUDIT TD QUEUE.  THIS QUEUE IS NOT SUBJECT *
+      *    TO SYNCPOINT ROLLBACK SO THE RECORD SURVIVES EVEN WHEN    *
+      *    THE INQUIRY ITSELF IS BACKED OUT.                        *
+      ***************************************************************
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(AR-AUDITDATE)
+             TIME(AR-AUDITTIME)
+           END-EXEC
+
+           MOVE WS-RQ-ACCOUNTNUM              TO AR-ACCOUNTNUM
+           MOVE WS-CURRENTCHANNELNAME        TO AR-CHANNELNAME
+           MOVE WS-SEVERITY                  TO AR-SEVERITY
+           MOVE WS-STATUSMESSAGE             TO AR-STATUSMESSAGE
+
+           EXEC CICS WRITEQ TD QUEUE(CC-AUDIT-TDQ)
+             FROM(WS-AUDIT-RECORD)
+             LENGTH(LENGTH OF WS-AUDIT-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+               .
+       ZA999-EXIT.
+             EXIT.
+           EJECT
+
+       ZB000-WRITE-EXTRACT                  SECTION.
+      ***************************************************************
+      *    APPEND A BALANCE-CAPTURE EXTRACT RECORD FOR THIS INQUIRY  *
+      *    TO THE EXTRAPARTITION EXTRACT TD QUEUE (BACKED BY THE     *
+      *    BALEXTF SEQUENTIAL DATASET).  THIS IS THE PRODUCER SIDE   *
+      *    OF THE FEED THAT A40213 AND A40216 READ OVERNIGHT.  LIKE  *
+      *    THE AUDIT QUEUE THIS ONE IS NOT SUBJECT TO SYNCPOINT      *
+      *    ROLLBACK, SO A REJECTED INQUIRY STILL LEAVES A RECORD OF  *
+      *    WHAT WAS RETURNED                                        *
+      ***************************************************************
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(CR-CAPTUREDATE)
+             TIME(CR-CAPTURETIME)
+           END-EXEC
+
+           MOVE WS-RQ-ACCOUNTTYPE          TO CR-ACCOUNTTYPE
+           MOVE WS-RQ-ACCOUNTNUM           TO CR-ACCOUNTNUM
+           MOVE WS-RS-PRODUCT              TO CR-PRODUCT
+           MOVE WS-RS-ACCOUNTNAME          TO CR-ACCOUNTNAME
+           MOVE WS-RS-AVAILABLEBALANCE     TO CR-AVAILABLEBALANCE
+           MOVE WS-RS-LEDGERBALANCE        TO CR-LEDGERBALANCE
+           MOVE WS-RS-HOLDSAMOUNT          TO CR-HOLDSAMOUNT
+           MOVE WS-RS-LINEAMOUNT           TO CR-LINEAMOUNT
+           MOVE WS-RS-LOANBALANCE          TO CR-LOANBALANCE
+           MOVE WS-RS-CURRENCYCODE         TO CR-CURRENCYCODE
+           MOVE WS-RS-HOMEAVAILABLEBALANCE TO CR-HOMEAVAILABLEBALANCE
+           MOVE WS-RS-HOMELEDGERBALANCE    TO CR-HOMELEDGERBALANCE
+           MOVE WS-RS-HOMELINEAMOUNT       TO CR-HOMELINEAMOUNT
+           MOVE WS-RS-HOMELOANBALANCE      TO CR-HOMELOANBALANCE
+
+           EXEC CICS WRITEQ TD QUEUE(CC-BALEXT-TDQ)
+             FROM(WS-EXTRACT-RECORD)
+             LENGTH(LENGTH OF WS-EXTRACT-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+               .
+       ZB999-EXIT.
+             EXIT.
+           EJECT
       *END PROCEDURE DIVISION
        END PROGRAM A40212.
