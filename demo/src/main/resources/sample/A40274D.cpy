@@ -0,0 +1,21 @@
+      ******************************************************************
+      **                                                              **
+      **      ACCOUNT BALANCE INQUIRY AUDIT RECORD                    **
+      **                                                              **
+      **       COBOL COPY BOOK     A40274D                            **
+      **       DATA GROUP ID       840274                             **
+      **                                                              **
+      **      ONE RECORD IS WRITTEN FOR EVERY ACCTBALINQRS INQUIRY,   **
+      **      SUCCESSFUL OR NOT, SO A DISPUTED BALANCE CAN BE TIED    **
+      **      BACK TO EXACTLY WHAT WAS RETURNED AND WHEN.             **
+      **                                                              **
+      ******************************************************************
+      *
+       01  ACCTBALAUDIT.
+                 05 AR-ACCOUNTNUM           PIC  9(15) COMP-3.
+                 05 AR-CHANNELNAME          PIC  X(16).
+                 05 AR-SEVERITY             PIC  X(01).
+                 05 AR-STATUSMESSAGE        PIC  X(40).
+                 05 AR-AUDITDATE            PIC  X(08).
+                 05 AR-AUDITTIME            PIC  X(06).
+      *END OF COPYBOOK
