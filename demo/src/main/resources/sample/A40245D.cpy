@@ -0,0 +1,17 @@
+      ******************************************************************
+      **                                                              **
+      **      ACCOUNT TRANSACTION HISTORY REQUEST COPYBOOK            **
+      **                                                              **
+      **       COBOL COPY BOOK     A40245D                            **
+      **       DATA GROUP ID       840245                             **
+      **                                                              **
+      ******************************************************************
+      *
+       01  ACCTTRANHRQ.
+                 05 RQ-ACCOUNTTYPE          PIC  X(03).
+                 05 RQ-ACCOUNTNUM           PIC  9(15) COMP-3.
+                 05 RQ-PRODUCT              PIC  X(40).
+                 05 RQ-FROMDATE             PIC  9(08).
+                 05 RQ-TODATE               PIC  9(08).
+                 05 RQ-MAXTRANCOUNT         PIC  9(03).
+      *END OF COPYBOOK
