@@ -0,0 +1,633 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A40214.
+       AUTHOR.
+      *CRT*************************************************************
+      *CRV*      AID  VERSION 1  RELEASE 0  CST 0  MLU 0              *
+      *CRT*************************************************************
+      *CRT*  This software contains trade secrets and confidential    *
+      *CRT*  information which are proprietary to Celeriti FinTech    *
+      *CRT*  The use, reproduction, distribution, or disclosure       *
+      *CRT*  of the software, in whole or in part, without            *
+      *CRT*  the express written permission of Celeriti FinTech       *
+      *CRT*  is prohibited.  This software is also an                 *
+      *CRT*  unpublished work protected under the copyright laws of   *
+      *CRT*  the United States of America and other countries.  If    *
+      *CRT*  this software becomes published, the following notice    *
+      *CRT*  shall apply:                                             *
+      *CRY*      Copyright (C) 2016 Celeriti FinTech                  *
+      *CRT*      All Rights Reserved.                                 *
+      *CRT*************************************************************
+       DATE-COMPILED.
+      *****************************************************************
+      * PROGRAM DESCRIPTION                                           *
+      *****************************************************************
+      *     PROGRAM INFORMATION:                                      *
+      *         NAME:          A40214                                 *
+      *                                                               *
+      *     PROGRAM PURPOSE:                                          *
+      *        BULK/BATCH ENTRY MODULE FOR ACCOUNT BALANCE - API      *
+      *                                                               *
+      *      PRINCIPAL PROCESSING FUNCTIONS:                          *
+      *      - READ AN ACCOUNT NUMBER FROM THE INBOUND EXTRAPARTITION *
+      *        TD QUEUE (OVERNIGHT RISK/EXPOSURE EXTRACT)             *
+      *      - FOR EACH ACCOUNT, DRIVE THE SAME CONTAINER HANDOFF TO  *
+      *        THE PEM DRIVER AS THE ONLINE INQUIRY (A40212)          *
+      *      - WRITE EVERY ACCTBALINQRS RESULT TO THE OUTBOUND        *
+      *        EXTRAPARTITION TD QUEUE FOR DOWNSTREAM REPORTING       *
+      *      - A BAD RESPONSE ON ONE ACCOUNT IS LOGGED AND SKIPPED --  *
+      *        IT DOES NOT ABORT THE REMAINDER OF THE RUN             *
+      *****************************************************************
+           EJECT
+       ENVIRONMENT DIVISION.
+           EJECT
+       DATA DIVISION.
+           EJECT
+       FILE                                 SECTION.
+           EJECT
+       WORKING-STORAGE                      SECTION.
+      *
+      * WORKING STORAGE VARIABLES
+       01  WS-FIELDS.
+           05 WS-VARIABLES.
+              10 WS-COMMAND-RESP            PIC S9(8) BINARY.
+              10 WS-COMMAND-RESP2           PIC S9(8) BINARY.
+              10 WS-ITEM-LENGTH             PIC S9(4) COMP.
+              10 WS-RETRY-COUNT             PIC S9(4) COMP.
+              10 WS-COUNT-1                 PIC 9(4)  BINARY.
+      * HOLDS THE CELERITI CONTROL CONTAINER'S FAULT TEXT, IF ANY, FOR
+      * THE CURRENT ACCOUNT -- SEE IA000-EXTRACT-CONTROLDATA
+              10 WS-ERROR                   PIC X(80).
+              10 WS-ERROR-DATA.
+                 15 WS-ERROR-MSG            PIC X(80).
+              10 WS-EOF-IND                 PIC X(01) VALUE 'N'.
+                 88 WS-EOF                  VALUE 'Y'.
+      * SET WHEN THE INBOUND QUEUE ENDS ON SOMETHING OTHER THAN A
+      * CLEAN QZERO (E.G. IOERR, DISABLED, NOTOPEN) SO A RUN CUT SHORT
+      * BY A GENUINE QUEUE ERROR IS DISTINGUISHABLE FROM A NORMAL,
+      * COMPLETE RUN
+              10 WS-RUN-TRUNCATED-IND       PIC X(01) VALUE 'N'.
+                 88 WS-RUN-TRUNCATED        VALUE 'Y'.
+              10 WS-ACCOUNTS-READ           PIC 9(07) COMP VALUE ZERO.
+              10 WS-ACCOUNTS-WRITTEN        PIC 9(07) COMP VALUE ZERO.
+              10 WS-ACCOUNTS-FAILED         PIC 9(07) COMP VALUE ZERO.
+      * PEM DRIVER RESOLVED FOR THE CURRENT ACCOUNT BY
+      * HA000-LOOKUP-PEM-ROUTE
+              10 WS-PEMCL                   PIC X(8).
+      * ONE INBOUND ACCOUNT NUMBER
+           05 WS-ACCTLIST-ITEM.
+              10 AL-ACCOUNTTYPE             PIC X(03).
+              10 AL-ACCOUNTNUM              PIC 9(15) COMP-3.
+              10 AL-PRODUCT                 PIC X(40).
+      * REQUEST LAYOUT BUILT FOR EACH ACCOUNT (PER A40242D)
+           05 WS-REQUEST-LAYOUT.
+              10 RQ-ACCOUNTTYPE             PIC X(03).
+              10 RQ-ACCOUNTNUM              PIC 9(15) COMP-3.
+              10 RQ-PRODUCT                 PIC X(40).
+      * RESPONSE LAYOUT RETURNED FOR EACH ACCOUNT (PER A40272D)
+           05 WS-RESPONSE-LAYOUT.
+              10 WS-XSTATUS.
+                 15 WS-STATUSMESSAGE        PIC X(40).
+                 15 WS-SEVERITY             PIC X(01).
+              10 WS-ACCOUNTTYPE             PIC X(03).
+              10 WS-ACCOUNTNUM              PIC 9(15) COMP-3.
+              10 WS-PRODUCT                 PIC X(40).
+              10 WS-ACCOUNTNAME             PIC X(25).
+              10 WS-AVAILABLEBALANCE        PIC S9(11)V99 COMP-3.
+              10 WS-LEDGERBALANCE           PIC S9(11)V99 COMP-3.
+      * AMOUNT OF THE LEDGER BALANCE CURRENTLY ON HOLD (SEE A40272D)
+              10 WS-HOLDSAMOUNT             PIC S9(11)V99 COMP-3.
+              10 WS-LINEAMOUNT              PIC S9(11)V99 COMP-3.
+              10 WS-LOANBALANCE             PIC S9(11)V99 COMP-3.
+              10 WS-CURRENCYCODE            PIC X(03).
+              10 WS-HOMEAVAILABLEBALANCE    PIC S9(11)V99 COMP-3.
+              10 WS-HOMELEDGERBALANCE       PIC S9(11)V99 COMP-3.
+              10 WS-HOMELINEAMOUNT          PIC S9(11)V99 COMP-3.
+              10 WS-HOMELOANBALANCE         PIC S9(11)V99 COMP-3.
+      * PERSISTENT AUDIT TRAIL RECORD -- WRITTEN FOR EVERY ACCOUNT ON
+      * THE RUN SO A DISPUTED BULK BALANCE CAN BE TIED BACK TO WHAT
+      * WAS RETURNED, THE SAME AS THE ONLINE INQUIRY (A40212)
+           05 WS-AUDIT-INFO.
+              10 WS-ABSTIME                 PIC S9(15) COMP-3.
+              COPY A40274D
+                REPLACING ==01 ACCTBALAUDIT== BY ==10 WS-AUDIT-RECORD==
+                    ==05 AR-ACCOUNTNUM== BY ==15 AR-ACCOUNTNUM==
+                    ==05 AR-CHANNELNAME== BY ==15 AR-CHANNELNAME==
+                    ==05 AR-SEVERITY== BY ==15 AR-SEVERITY==
+                    ==05 AR-STATUSMESSAGE== BY ==15 AR-STATUSMESSAGE==
+                    ==05 AR-AUDITDATE== BY ==15 AR-AUDITDATE==
+                    ==05 AR-AUDITTIME== BY ==15 AR-AUDITTIME==.
+      * DAILY BALANCE-CAPTURE EXTRACT RECORD (A40273D) -- WRITTEN FOR
+      * EVERY ACCOUNT ON THE RUN, THE SAME AS THE ONLINE INQUIRY, SO
+      * THE NIGHTLY RECONCILIATION AND OVER-LIMIT REPORTS SEE BULK
+      * INQUIRIES TOO
+           05 WS-EXTRACT-INFO.
+              10 WS-EXTRACT-RECORD.
+                 15 CR-CAPTUREDATE          PIC 9(08).
+                 15 CR-CAPTURETIME          PIC 9(06).
+                 15 CR-ACCOUNTTYPE          PIC X(03).
+                 15 CR-ACCOUNTNUM           PIC 9(15) COMP-3.
+                 15 CR-PRODUCT              PIC X(40).
+                 15 CR-ACCOUNTNAME          PIC X(25).
+                 15 CR-AVAILABLEBALANCE     PIC S9(11)V99 COMP-3.
+                 15 CR-LEDGERBALANCE        PIC S9(11)V99 COMP-3.
+                 15 CR-HOLDSAMOUNT          PIC S9(11)V99 COMP-3.
+                 15 CR-LINEAMOUNT           PIC S9(11)V99 COMP-3.
+                 15 CR-LOANBALANCE          PIC S9(11)V99 COMP-3.
+                 15 CR-CURRENCYCODE         PIC X(03).
+                 15 CR-HOMEAVAILABLEBALANCE PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELEDGERBALANCE    PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELINEAMOUNT       PIC S9(11)V99 COMP-3.
+                 15 CR-HOMELOANBALANCE      PIC S9(11)V99 COMP-3.
+      * RUN-SUMMARY RECORD -- WRITTEN ONCE AT END OF RUN SO A TRUNCATED
+      * RUN (SEE WS-RUN-TRUNCATED-IND) IS DETECTABLE INSTEAD OF LOOKING
+      * LIKE A COMPLETE RUN WITH SIMPLY FEWER ACCOUNTS
+           05 WS-RUN-SUMMARY-RECORD.
+              10 RS-ACCOUNTS-READ           PIC 9(07).
+              10 RS-ACCOUNTS-WRITTEN        PIC 9(07).
+              10 RS-ACCOUNTS-FAILED         PIC 9(07).
+              10 RS-RUN-TRUNCATED-IND       PIC X(01).
+      *
+      * CHARACTER CONSTANTS
+           05 MISC-CONSTANTS.
+              10 CC-Y                       PIC X(01) VALUE 'Y'.
+              10 CC-N                       PIC X(01) VALUE 'N'.
+              10 CC-E                       PIC X(01) VALUE 'E'.
+      * SEVERITY 'R' MARKS A CONDITION THE CALLING CHANNEL CAN SAFELY
+      * RETRY, AS OPPOSED TO 'E' WHICH IS A DEFINITIVE FAILURE
+              10 CC-R                       PIC X(01) VALUE 'R'.
+      * DEFAULT PEM DRIVER USED WHEN NO ROUTING CONTROL RECORD IS ON
+      * FILE FOR THE REQUESTED ACCOUNT TYPE/PRODUCT COMBINATION
+              10 CC-PEMCL                   PIC X(8)
+                                            VALUE 'A40200  '.
+              10 CC-PEMRTE-FILE             PIC X(8)
+                                            VALUE 'PEMRTE  '.
+      * CC-PEM-UNAVAILABLE NAMES THE PEM DRIVER SPECIFICALLY AND IS SET
+      * ONLY BY FA000-LINK-PEM-DRIVER AFTER THE LINK ITSELF FAILS.
+      * CC-CICS-ERROR IS THE GENERAL-PURPOSE EQUIVALENT USED BY EVERY
+      * OTHER CICS COMMAND IN THIS SECTION (CONTAINER PUT/GET, ROUTING
+      * FILE READ) SO THOSE FAILURES ARE NOT MISREPORTED AS A PEM
+      * PROBLEM
+              10 CC-PEM-UNAVAILABLE         PIC X(29) VALUE
+                                    'PEM PROGRAM NOT AVAILABLE   '.
+              10 CC-CICS-ERROR              PIC X(29) VALUE
+                                    'INTERNAL SYSTEM ERROR       '.
+              10 CC-CICS-RETRY              PIC X(29) VALUE
+                                    'TEMPORARY CONDITION - RETRY '.
+      * FUNCTION ID FOR THIS PROGRAM'S SINGLE FUNCTION (BULK ACCOUNT
+      * BALANCE), USED AS PART OF THE PEM ROUTING KEY SO A ROUTING
+      * OVERRIDE FOR A DIFFERENT FUNCTION AGAINST THE SAME ACCOUNT
+      * TYPE/PRODUCT NEVER SILENTLY REDIRECTS THIS ONE
+              10 CC-FUNC-BALANCE            PIC 9(03) VALUE 042.
+              10 CC-BULK-CHANNEL            PIC X(16) VALUE
+                                                   'A40214BULK      '.
+              10 CC-REQUEST-CONTNR          PIC X(16) VALUE
+                                                   'OLREQ           '.
+              10 CC-RESPONSE-CONTNR         PIC X(16) VALUE
+                                                   'OLRESP          '.
+              10 CC-CEL-CONTROL             PIC X(16) VALUE
+                                                   'CEL-CONTROL     '.
+              10 CC-NOTFOUND-TEXT           PIC X(09) VALUE
+                                            'NOT FOUND'.
+              10 CC-ACCTLIST-TDQ            PIC X(04) VALUE 'ACCT'.
+              10 CC-BALOUT-TDQ              PIC X(04) VALUE 'BALO'.
+              10 CC-AUDIT-TDQ               PIC X(04) VALUE 'AUDT'.
+              10 CC-BALEXT-TDQ              PIC X(04) VALUE 'BALX'.
+      * END-OF-RUN SUMMARY, SEE WS-RUN-SUMMARY-RECORD
+              10 CC-RUNSUM-TDQ               PIC X(04) VALUE 'RSUM'.
+      * BOUNDED RETRY OF THE PEM DRIVER LINK -- UP TO CC-MAX-RETRIES
+      * ADDITIONAL ATTEMPTS, EACH PRECEDED BY A SHORT DELAY
+              10 CC-MAX-RETRIES             PIC S9(4) COMP VALUE +2.
+              10 CC-RETRY-INTERVAL          PIC S9(7) COMP-3
+                                            VALUE +0000001.
+      * BINARY CONSTANTS
+              10 CH-1                       PIC S9(4) COMP VALUE +0001.
+              10 CH-6                       PIC S9(4) COMP VALUE +0006.
+              10 CH-42                      PIC S9(4) COMP VALUE +0042.
+      * PEM DRIVER ROUTING CONTROL RECORD
+       COPY A40276D.
+           EJECT
+       LINKAGE                              SECTION.
+           EJECT
+       PROCEDURE DIVISION.
+
+       AA000-HOUSEKEEPING                   SECTION.
+      ***************************************************************
+      *    THIS SECTION INITIALIZES THE VARIABLES AND PRIMES THE     *
+      *    FIRST READ OF THE INBOUND ACCOUNT LIST                    *
+      ***************************************************************
+           INITIALIZE WS-ACCOUNTS-READ
+                      WS-ACCOUNTS-WRITTEN
+                      WS-ACCOUNTS-FAILED
+                      WS-RUN-TRUNCATED-IND
+
+           EXEC CICS HANDLE ABEND
+             LABEL (YA000-ENDLINE)
+           END-EXEC
+
+           PERFORM CA000-READ-ACCOUNT
+              THRU CA999-EXIT
+               .
+       AA999-EXIT.
+             EXIT.
+           EJECT
+
+       BA000-MAINLINE                       SECTION.
+      ***************************************************************
+      *    THIS SECTION LOOPS OVER EVERY ACCOUNT ON THE INBOUND      *
+      *    EXTRACT, DRIVING THE SAME PEM CALL A40212 USES ONLINE     *
+      *    ONCE FOR EACH ONE, UNTIL THE QUEUE IS EXHAUSTED            *
+      ***************************************************************
+           PERFORM DA000-PROCESS-ACCOUNT
+              THRU DA999-EXIT
+              UNTIL WS-EOF
+
+           PERFORM YA000-ENDLINE
+              THRU YA999-EXIT
+               .
+       BA999-EXIT.
+             EXIT.
+           EJECT
+
+       CA000-READ-ACCOUNT                   SECTION.
+      ***************************************************************
+      *    READ THE NEXT ACCOUNT NUMBER FROM THE INBOUND TD QUEUE     *
+      ***************************************************************
+           MOVE LENGTH OF WS-ACCTLIST-ITEM  TO WS-ITEM-LENGTH
+
+           EXEC CICS READQ TD QUEUE(CC-ACCTLIST-TDQ)
+             INTO(WS-ACCTLIST-ITEM)
+             LENGTH(WS-ITEM-LENGTH)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF WS-COMMAND-RESP = DFHRESP(QZERO)
+              MOVE CC-Y                     TO WS-EOF-IND
+           ELSE
+              IF WS-COMMAND-RESP = DFHRESP(NORMAL)
+                 ADD 1                      TO WS-ACCOUNTS-READ
+              ELSE
+      * A GENUINE QUEUE ERROR (IOERR, DISABLED, NOTOPEN, ETC.) ENDS
+      * THE RUN THE SAME AS A CLEAN QZERO, BUT IS ALSO FLAGGED SO THE
+      * RUN-SUMMARY RECORD SHOWS THE RUN WAS CUT SHORT RATHER THAN
+      * LOOKING LIKE A NORMAL, COMPLETE RUN WITH SIMPLY FEWER ACCOUNTS
+                 MOVE CC-Y                  TO WS-EOF-IND
+                 MOVE CC-Y                  TO WS-RUN-TRUNCATED-IND
+              END-IF
+           END-IF
+               .
+       CA999-EXIT.
+             EXIT.
+           EJECT
+
+       DA000-PROCESS-ACCOUNT                SECTION.
+      ***************************************************************
+      *    BUILD THE REQUEST, LINK TO THE PEM DRIVER AND WRITE THE   *
+      *    RESULT FOR ONE ACCOUNT, THEN ADVANCE TO THE NEXT ONE      *
+      ***************************************************************
+           INITIALIZE WS-REQUEST-LAYOUT
+                      WS-RESPONSE-LAYOUT
+
+           MOVE AL-ACCOUNTTYPE               TO RQ-ACCOUNTTYPE
+           MOVE AL-ACCOUNTNUM                TO RQ-ACCOUNTNUM
+           MOVE AL-PRODUCT                   TO RQ-PRODUCT
+
+           EXEC CICS PUT CONTAINER(CC-REQUEST-CONTNR)
+                CHANNEL(CC-BULK-CHANNEL)
+                FROM(WS-REQUEST-LAYOUT)
+                RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+              PERFORM WA000-FLAG-FAILURE
+                 THRU WA999-EXIT
+           ELSE
+              PERFORM HA000-LOOKUP-PEM-ROUTE
+                 THRU HA999-EXIT
+
+              IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+                 CONTINUE
+              ELSE
+                 PERFORM FA000-LINK-PEM-DRIVER
+                    THRU FA999-EXIT
+
+                 IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+                    CONTINUE
+                 ELSE
+                    EXEC CICS GET CONTAINER(CC-RESPONSE-CONTNR)
+                         CHANNEL(CC-BULK-CHANNEL)
+                         INTO(WS-RESPONSE-LAYOUT)
+                         RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+                    END-EXEC
+
+                    IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+                       PERFORM WA000-FLAG-FAILURE
+                          THRU WA999-EXIT
+                    ELSE
+                       PERFORM IA000-EXTRACT-CONTROLDATA
+                          THRU IA999-EXIT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM ZA000-WRITE-AUDIT
+              THRU ZA999-EXIT
+
+           PERFORM ZB000-WRITE-EXTRACT
+              THRU ZB999-EXIT
+
+           PERFORM CA000-READ-ACCOUNT
+              THRU CA999-EXIT
+               .
+       DA999-EXIT.
+             EXIT.
+           EJECT
+
+       HA000-LOOKUP-PEM-ROUTE                SECTION.
+      ***************************************************************
+      *    RESOLVE THE PEM DRIVER TO LINK TO FOR THIS ACCOUNT TYPE   *
+      *    AND PRODUCT FROM THE ROUTING CONTROL FILE.  A COMBINATION *
+      *    WITH NO CONTROL RECORD ON FILE FALLS BACK TO THE STANDING *
+      *    DEFAULT DRIVER RATHER THAN FAILING THE REQUEST.  ONLY A   *
+      *    NOTFND IS TREATED AS "NOT CONFIGURED" -- ANY OTHER NON-   *
+      *    NORMAL RESPONSE IS A GENUINE FILE ERROR AND IS FLAGGED    *
+      *    THE SAME AS ANY OTHER FAILED ACCOUNT                     *
+      ***************************************************************
+           MOVE CC-FUNC-BALANCE               TO RC-FUNCTIONID
+           MOVE RQ-ACCOUNTTYPE               TO RC-ACCOUNTTYPE
+           MOVE RQ-PRODUCT                   TO RC-PRODUCT
+
+           EXEC CICS READ FILE(CC-PEMRTE-FILE)
+             INTO(PEMRTECTL)
+             RIDFLD(RC-KEY)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF WS-COMMAND-RESP = DFHRESP(NORMAL)
+              MOVE RC-PEMPROGRAM             TO WS-PEMCL
+           ELSE
+              IF WS-COMMAND-RESP = DFHRESP(NOTFND)
+                 MOVE CC-PEMCL               TO WS-PEMCL
+                 MOVE DFHRESP(NORMAL)        TO WS-COMMAND-RESP
+              ELSE
+                 PERFORM WA000-FLAG-FAILURE
+                    THRU WA999-EXIT
+              END-IF
+           END-IF
+               .
+       HA999-EXIT.
+             EXIT.
+           EJECT
+
+       FA000-LINK-PEM-DRIVER                SECTION.
+      ***************************************************************
+      *    LINK TO THE PEM DRIVER, RETRYING A BOUNDED NUMBER OF      *
+      *    TIMES WITH A SHORT DELAY BEFORE GIVING UP.  THE OVERNIGHT *
+      *    RUN SHOULD NOT COUNT AN ACCOUNT AS FAILED OVER A MOMENTARY*
+      *    PEM BLIP WHEN A SECOND ATTEMPT WOULD LIKELY HAVE SUCCEEDED*
+      ***************************************************************
+           MOVE ZERO                        TO WS-RETRY-COUNT
+
+           PERFORM GA000-ATTEMPT-LINK
+              THRU GA999-EXIT
+              WITH TEST AFTER
+              UNTIL WS-COMMAND-RESP = DFHRESP(NORMAL)
+              OR    WS-RETRY-COUNT > CC-MAX-RETRIES
+
+           IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+              IF WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+              OR WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+                 MOVE CC-E                  TO WS-SEVERITY
+                 MOVE CC-PEM-UNAVAILABLE     TO WS-STATUSMESSAGE
+              ELSE
+                 MOVE CC-R                  TO WS-SEVERITY
+                 MOVE CC-CICS-RETRY         TO WS-STATUSMESSAGE
+              END-IF
+              ADD 1                         TO WS-ACCOUNTS-FAILED
+           END-IF
+               .
+       FA999-EXIT.
+             EXIT.
+           EJECT
+
+       GA000-ATTEMPT-LINK                   SECTION.
+      ***************************************************************
+      *    ONE ATTEMPT AT THE LINK.  A SHORT DELAY PRECEDES EVERY    *
+      *    ATTEMPT AFTER THE FIRST TO GIVE A TRANSIENT CONDITION A   *
+      *    CHANCE TO CLEAR                                           *
+      ***************************************************************
+           IF WS-RETRY-COUNT > ZERO
+              EXEC CICS DELAY
+                INTERVAL(CC-RETRY-INTERVAL)
+              END-EXEC
+           END-IF
+
+           EXEC CICS
+             LINK PROGRAM(WS-PEMCL)
+             CHANNEL(CC-BULK-CHANNEL)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           ADD 1                             TO WS-RETRY-COUNT
+               .
+       GA999-EXIT.
+             EXIT.
+           EJECT
+
+       IA000-EXTRACT-CONTROLDATA            SECTION.
+      ***************************************************************
+      *    A NORMAL LINK RESP DOES NOT BY ITSELF MEAN THE PEM DRIVER *
+      *    SUCCEEDED -- A BUSINESS-LEVEL FAULT (E.G. ACCOUNT NOT     *
+      *    FOUND) COMES BACK THROUGH THE CELERITI CONTROL CONTAINER  *
+      *    WITH THE LINK'S OWN RESP STILL NORMAL, THE SAME AS THE    *
+      *    ONLINE INQUIRY (A40212).  A FAULT REPORTED THIS WAY MUST  *
+      *    COUNT THE ACCOUNT AS FAILED RATHER THAN WRITTEN -- UNLIKE *
+      *    A40212 THIS DOES NOT ROLL BACK, IT SIMPLY SKIPS THE       *
+      *    ACCOUNT THE SAME AS WA000-FLAG-FAILURE DOES               *
+      ***************************************************************
+           EXEC CICS GET CONTAINER(CC-CEL-CONTROL)
+             INTO(WS-ERROR-DATA)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF NOT (WS-COMMAND-RESP = DFHRESP(NORMAL))
+              PERFORM WA000-FLAG-FAILURE
+                 THRU WA999-EXIT
+           ELSE
+              IF WS-ERROR-MSG NOT EQUAL SPACES AND LOW-VALUES
+                 INSPECT WS-ERROR-MSG   TALLYING WS-COUNT-1
+                                             FOR ALL LOW-VALUES
+                 MOVE WS-ERROR-MSG(CH-1:LENGTH OF WS-ERROR-MSG -
+                      WS-COUNT-1)            TO WS-ERROR
+
+                 INITIALIZE WS-STATUSMESSAGE
+                 MOVE WS-ERROR(CH-6:CH-42)   TO WS-STATUSMESSAGE
+
+      * AN ACCOUNT-NOT-FOUND CONDITION IS DEFINITIVE -- ANY OTHER
+      * CEL-CONTROL FAULT IS TREATED AS RETRYABLE SINCE ITS CAUSE IS
+      * NOT KNOWN TO BE PERMANENT
+                 MOVE ZERO                   TO WS-COUNT-1
+                 INSPECT WS-STATUSMESSAGE TALLYING WS-COUNT-1
+                                             FOR ALL CC-NOTFOUND-TEXT
+                 IF WS-COUNT-1 > ZERO
+                    MOVE CC-E                TO WS-SEVERITY
+                 ELSE
+                    MOVE CC-R                TO WS-SEVERITY
+                 END-IF
+
+                 ADD 1                       TO WS-ACCOUNTS-FAILED
+              ELSE
+                 PERFORM EA000-WRITE-RESULT
+                    THRU EA999-EXIT
+              END-IF
+           END-IF
+               .
+       IA999-EXIT.
+             EXIT.
+           EJECT
+
+       EA000-WRITE-RESULT                   SECTION.
+      ***************************************************************
+      *    WRITE ONE ACCTBALINQRS RESULT TO THE OUTBOUND TD QUEUE    *
+      ***************************************************************
+           EXEC CICS WRITEQ TD QUEUE(CC-BALOUT-TDQ)
+             FROM(WS-RESPONSE-LAYOUT)
+             LENGTH(LENGTH OF WS-RESPONSE-LAYOUT)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           ADD 1                             TO WS-ACCOUNTS-WRITTEN
+               .
+       EA999-EXIT.
+             EXIT.
+           EJECT
+
+       WA000-FLAG-FAILURE                   SECTION.
+      ***************************************************************
+      *    A SINGLE ACCOUNT FAILED ON A GENERAL CICS COMMAND (THE    *
+      *    REQUEST CONTAINER PUT, THE RESPONSE CONTAINER GET, OR A   *
+      *    GENUINE ROUTING-FILE ERROR) -- COUNT IT AND CONTINUE ON   *
+      *    TO THE NEXT ONE.  UNLIKE THE ONLINE INQUIRY, ONE BAD      *
+      *    ACCOUNT MUST NOT ROLL BACK OR ABORT THE ENTIRE OVERNIGHT  *
+      *    RUN.  THE PEM DRIVER LINK ITSELF IS CLASSIFIED SEPARATELY *
+      *    BY FA000-LINK-PEM-DRIVER SO THAT FAILURE IS NOT REPORTED  *
+      *    HERE AS A GENERIC CICS ERROR                               *
+      ***************************************************************
+           IF  WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+           OR  WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+               MOVE CC-E                     TO WS-SEVERITY
+               MOVE CC-CICS-ERROR            TO WS-STATUSMESSAGE
+           ELSE
+               MOVE CC-R                     TO WS-SEVERITY
+               MOVE CC-CICS-RETRY            TO WS-STATUSMESSAGE
+           END-IF
+
+           ADD 1                             TO WS-ACCOUNTS-FAILED
+               .
+       WA999-EXIT.
+             EXIT.
+           EJECT
+
+       YA000-ENDLINE                        SECTION.
+      ***************************************************************
+      *    WRITE THE END-OF-RUN SUMMARY AND RETURN CONTROL WHEN THE  *
+      *    INBOUND EXTRACT IS EXHAUSTED.  THIS IS THE ONLY PLACE THE *
+      *    READ/WRITTEN/FAILED COUNTERS AND THE TRUNCATED-RUN FLAG   *
+      *    ARE EVER REPORTED, SO A RUN CUT SHORT BY A QUEUE ERROR IS *
+      *    DETECTABLE AFTER THE FACT INSTEAD OF LOOKING LIKE A       *
+      *    NORMAL, COMPLETE RUN WITH SIMPLY FEWER ACCOUNTS            *
+      ***************************************************************
+           MOVE WS-ACCOUNTS-READ             TO RS-ACCOUNTS-READ
+           MOVE WS-ACCOUNTS-WRITTEN          TO RS-ACCOUNTS-WRITTEN
+           MOVE WS-ACCOUNTS-FAILED           TO RS-ACCOUNTS-FAILED
+           MOVE WS-RUN-TRUNCATED-IND         TO RS-RUN-TRUNCATED-IND
+
+           EXEC CICS WRITEQ TD QUEUE(CC-RUNSUM-TDQ)
+             FROM(WS-RUN-SUMMARY-RECORD)
+             LENGTH(LENGTH OF WS-RUN-SUMMARY-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+             EXEC CICS
+                  RETURN
+             END-EXEC
+               .
+       YA999-EXIT.
+             EXIT.
+           EJECT
+
+       ZA000-WRITE-AUDIT                    SECTION.
+      ***************************************************************
+      *    APPEND A PERSISTENT AUDIT RECORD FOR THIS ACCOUNT TO THE  *
+      *    EXTRAPARTITION AUDIT TD QUEUE, THE SAME QUEUE THE ONLINE  *
+      *    INQUIRY (A40212) WRITES TO, SO A DISPUTED BULK BALANCE IS *
+      *    TRACEABLE THE SAME WAY AN ONLINE ONE IS                  *
+      ***************************************************************
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(AR-AUDITDATE)
+             TIME(AR-AUDITTIME)
+           END-EXEC
+
+           MOVE RQ-ACCOUNTNUM                TO AR-ACCOUNTNUM
+           MOVE CC-BULK-CHANNEL              TO AR-CHANNELNAME
+           MOVE WS-SEVERITY                  TO AR-SEVERITY
+           MOVE WS-STATUSMESSAGE             TO AR-STATUSMESSAGE
+
+           EXEC CICS WRITEQ TD QUEUE(CC-AUDIT-TDQ)
+             FROM(WS-AUDIT-RECORD)
+             LENGTH(LENGTH OF WS-AUDIT-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+               .
+       ZA999-EXIT.
+             EXIT.
+           EJECT
+
+       ZB000-WRITE-EXTRACT                  SECTION.
+      ***************************************************************
+      *    APPEND A BALANCE-CAPTURE EXTRACT RECORD FOR THIS ACCOUNT  *
+      *    TO THE EXTRAPARTITION EXTRACT TD QUEUE, THE SAME QUEUE    *
+      *    THE ONLINE INQUIRY (A40212) WRITES TO, SO A40213 AND      *
+      *    A40216 SEE BULK-INQUIRED ACCOUNTS TOO                     *
+      ***************************************************************
+           MOVE RQ-ACCOUNTTYPE               TO CR-ACCOUNTTYPE
+           MOVE RQ-ACCOUNTNUM                TO CR-ACCOUNTNUM
+           MOVE WS-PRODUCT                   TO CR-PRODUCT
+           MOVE WS-ACCOUNTNAME               TO CR-ACCOUNTNAME
+           MOVE WS-AVAILABLEBALANCE          TO CR-AVAILABLEBALANCE
+           MOVE WS-LEDGERBALANCE             TO CR-LEDGERBALANCE
+           MOVE WS-HOLDSAMOUNT               TO CR-HOLDSAMOUNT
+           MOVE WS-LINEAMOUNT                TO CR-LINEAMOUNT
+           MOVE WS-LOANBALANCE               TO CR-LOANBALANCE
+           MOVE WS-CURRENCYCODE              TO CR-CURRENCYCODE
+           MOVE WS-HOMEAVAILABLEBALANCE      TO CR-HOMEAVAILABLEBALANCE
+           MOVE WS-HOMELEDGERBALANCE         TO CR-HOMELEDGERBALANCE
+           MOVE WS-HOMELINEAMOUNT            TO CR-HOMELINEAMOUNT
+           MOVE WS-HOMELOANBALANCE           TO CR-HOMELOANBALANCE
+
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(CR-CAPTUREDATE)
+             TIME(CR-CAPTURETIME)
+           END-EXEC
+
+           EXEC CICS WRITEQ TD QUEUE(CC-BALEXT-TDQ)
+             FROM(WS-EXTRACT-RECORD)
+             LENGTH(LENGTH OF WS-EXTRACT-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+               .
+       ZB999-EXIT.
+             EXIT.
+           EJECT
+      *END PROCEDURE DIVISION
+       END PROGRAM A40214.
