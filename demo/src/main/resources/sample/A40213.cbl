@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A40213.
+       AUTHOR.
+      *CRT*************************************************************
+      *CRV*      AID  VERSION 1  RELEASE 0  CST 0  MLU 0              *
+      *CRT*************************************************************
+      *CRT*  This software contains trade secrets and confidential    *
+      *CRT*  information which are proprietary to Celeriti FinTech    *
+      *CRT*  The use, reproduction, distribution, or disclosure       *
+      *CRT*  of the software, in whole or in part, without            *
+      *CRT*  the express written permission of Celeriti FinTech       *
+      *CRT*  is prohibited.  This software is also an                 *
+      *CRT*  unpublished work protected under the copyright laws of   *
+      *CRT*  the United States of America and other countries.  If    *
+      *CRT*  this software becomes published, the following notice    *
+      *CRT*  shall apply:                                             *
+      *CRY*      Copyright (C) 2016 Celeriti FinTech                  *
+      *CRT*      All Rights Reserved.                                 *
+      *CRT*************************************************************
+       DATE-COMPILED.
+      *****************************************************************
+      * PROGRAM DESCRIPTION                                           *
+      *****************************************************************
+      *     PROGRAM INFORMATION:                                      *
+      *         NAME:          A40213                                 *
+      *                                                               *
+      *     PROGRAM PURPOSE:                                          *
+      *        NIGHTLY LEDGER-VS-AVAILABLE BALANCE RECONCILIATION     *
+      *                                                               *
+      *      PRINCIPAL PROCESSING FUNCTIONS:                          *
+      *      - READ THE DAY'S CAPTURED ACCTBALINQRS EXTRACT           *
+      *      - RECOMPUTE AVAILABLE BALANCE AS LEDGER LESS HOLDS       *
+      *      - FLAG ANY ACCOUNT WHERE THE RESULT DOES NOT TIE OUT     *
+      *        TO THE REPORTED AVAILABLE BALANCE WITHIN TOLERANCE     *
+      *      - PRODUCE A BREAK REPORT FOR OPERATIONS                  *
+      *****************************************************************
+           EJECT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALEXTF ASSIGN TO BALEXTF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECONRPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+           EJECT
+       DATA DIVISION.
+       FILE                                 SECTION.
+       FD  BALEXTF
+           RECORDING MODE IS F.
+           COPY A40273D.
+
+       FD  RECONRPT
+           RECORDING MODE IS F.
+       01  RECONRPT-LINE                    PIC X(132).
+           EJECT
+       WORKING-STORAGE                      SECTION.
+      *
+      * WORKING STORAGE VARIABLES
+       01  WS-FIELDS.
+           05 WS-VARIABLES.
+              10 WS-EOF-IND                 PIC X(01) VALUE 'N'.
+                 88 WS-EOF                  VALUE 'Y'.
+              10 WS-RECORDS-READ            PIC 9(07) COMP VALUE ZERO.
+              10 WS-EXCEPTIONS-WRITTEN      PIC 9(07) COMP VALUE ZERO.
+              10 WS-COMPUTED-AVAILABLE      PIC S9(11)V99 COMP-3.
+              10 WS-DIFFERENCE              PIC S9(11)V99 COMP-3.
+      *
+      * REPORT LINE LAYOUTS
+       01  WS-REPORT-HEADING.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(50)  VALUE
+              'LEDGER/AVAILABLE RECONCILIATION EXCEPTION REPORT'.
+       01  WS-COLUMN-HEADING.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(15)  VALUE
+              'ACCOUNT NUMBER'.
+           05 FILLER                        PIC X(15)  VALUE
+              'AVAILABLE BAL'.
+           05 FILLER                        PIC X(15)  VALUE
+              'LEDGER BAL'.
+           05 FILLER                        PIC X(15)  VALUE
+              'HOLDS AMT'.
+           05 FILLER                        PIC X(15)  VALUE
+              'COMPUTED AVAIL'.
+           05 FILLER                        PIC X(15)  VALUE
+              'DIFFERENCE'.
+           05 FILLER                        PIC X(03)  VALUE
+              'CCY'.
+       01  WS-DETAIL-LINE.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-ACCOUNTNUM                 PIC Z(14)9.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-AVAILABLEBALANCE           PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-LEDGERBALANCE              PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-HOLDSAMOUNT                PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-COMPUTEDAVAILABLE          PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-DIFFERENCE                 PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-CURRENCYCODE               PIC X(03).
+       01  WS-TOTAL-LINE.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(20)  VALUE
+              'RECORDS READ       '.
+           05 TL-RECORDS-READ               PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                        PIC X(05)  VALUE SPACES.
+           05 FILLER                        PIC X(20)  VALUE
+              'EXCEPTIONS WRITTEN  '.
+           05 TL-EXCEPTIONS-WRITTEN         PIC ZZ,ZZZ,ZZ9.
+      *
+      * CHARACTER CONSTANTS
+           05 MISC-CONSTANTS.
+              10 CC-Y                       PIC X(01) VALUE 'Y'.
+              10 CC-N                       PIC X(01) VALUE 'N'.
+      * TOLERANCE WITHIN WHICH A BREAK IS NOT REPORTED
+              10 CC-TOLERANCE               PIC S9(11)V99 COMP-3
+                                            VALUE +0.01.
+           EJECT
+       PROCEDURE DIVISION.
+
+       AA000-HOUSEKEEPING                   SECTION.
+      ***************************************************************
+      *    OPEN THE FILES AND PRIME THE READ                        *
+      ***************************************************************
+           OPEN INPUT  BALEXTF
+                OUTPUT RECONRPT
+
+           WRITE RECONRPT-LINE FROM WS-REPORT-HEADING
+           MOVE SPACES                      TO RECONRPT-LINE
+           WRITE RECONRPT-LINE
+           WRITE RECONRPT-LINE FROM WS-COLUMN-HEADING
+
+           PERFORM CA000-READ-EXTRACT
+              THRU CA999-EXIT
+               .
+       AA999-EXIT.
+             EXIT.
+           EJECT
+
+       BA000-MAINLINE                       SECTION.
+      ***************************************************************
+      *    PROCESS EACH EXTRACT RECORD UNTIL END OF FILE             *
+      ***************************************************************
+           PERFORM DA000-PROCESS-RECORD
+              THRU DA999-EXIT
+              UNTIL WS-EOF
+
+           PERFORM YA000-ENDLINE
+              THRU YA999-EXIT
+               .
+       BA999-EXIT.
+             EXIT.
+           EJECT
+
+       CA000-READ-EXTRACT                   SECTION.
+      ***************************************************************
+      *    READ THE NEXT BALANCE CAPTURE EXTRACT RECORD               *
+      ***************************************************************
+           READ BALEXTF
+               AT END
+                   MOVE CC-Y                TO WS-EOF-IND
+               NOT AT END
+                   ADD 1                     TO WS-RECORDS-READ
+           END-READ
+           .
+       CA999-EXIT.
+             EXIT.
+           EJECT
+
+       DA000-PROCESS-RECORD                 SECTION.
+      ***************************************************************
+      *    RECOMPUTE AVAILABLE BALANCE AS LEDGER LESS HOLDS AND      *
+      *    COMPARE IT TO THE REPORTED AVAILABLE BALANCE              *
+      ***************************************************************
+           COMPUTE WS-COMPUTED-AVAILABLE =
+                   CR-LEDGERBALANCE - CR-HOLDSAMOUNT
+
+           COMPUTE WS-DIFFERENCE =
+                   CR-AVAILABLEBALANCE - WS-COMPUTED-AVAILABLE
+
+           IF  WS-DIFFERENCE > CC-TOLERANCE
+           OR  WS-DIFFERENCE < - CC-TOLERANCE
+               PERFORM EA000-WRITE-EXCEPTION
+                  THRU EA999-EXIT
+           END-IF
+
+           PERFORM CA000-READ-EXTRACT
+              THRU CA999-EXIT
+               .
+       DA999-EXIT.
+             EXIT.
+           EJECT
+
+       EA000-WRITE-EXCEPTION                SECTION.
+      ***************************************************************
+      *    FORMAT AND WRITE ONE EXCEPTION DETAIL LINE                *
+      ***************************************************************
+           MOVE CR-ACCOUNTNUM                TO DL-ACCOUNTNUM
+           MOVE CR-AVAILABLEBALANCE          TO DL-AVAILABLEBALANCE
+           MOVE CR-LEDGERBALANCE             TO DL-LEDGERBALANCE
+           MOVE CR-HOLDSAMOUNT               TO DL-HOLDSAMOUNT
+           MOVE WS-COMPUTED-AVAILABLE        TO DL-COMPUTEDAVAILABLE
+           MOVE WS-DIFFERENCE                TO DL-DIFFERENCE
+           MOVE CR-CURRENCYCODE              TO DL-CURRENCYCODE
+
+           WRITE RECONRPT-LINE FROM WS-DETAIL-LINE
+
+           ADD 1                             TO WS-EXCEPTIONS-WRITTEN
+               .
+       EA999-EXIT.
+             EXIT.
+           EJECT
+
+       YA000-ENDLINE                        SECTION.
+      ***************************************************************
+      *    WRITE THE SUMMARY TOTALS, CLOSE THE FILES AND STOP        *
+      ***************************************************************
+           MOVE WS-RECORDS-READ              TO TL-RECORDS-READ
+           MOVE WS-EXCEPTIONS-WRITTEN        TO TL-EXCEPTIONS-WRITTEN
+
+           MOVE SPACES                       TO RECONRPT-LINE
+           WRITE RECONRPT-LINE
+           WRITE RECONRPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE BALEXTF
+                 RECONRPT
+
+           STOP RUN
+               .
+       YA999-EXIT.
+             EXIT.
+           EJECT
+      *END PROCEDURE DIVISION
+       END PROGRAM A40213.
