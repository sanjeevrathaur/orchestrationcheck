@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A40216.
+       AUTHOR.
+      *CRT*************************************************************
+      *CRV*      AID  VERSION 1  RELEASE 0  CST 0  MLU 0              *
+      *CRT*************************************************************
+      *CRT*  This software contains trade secrets and confidential    *
+      *CRT*  information which are proprietary to Celeriti FinTech    *
+      *CRT*  The use, reproduction, distribution, or disclosure       *
+      *CRT*  of the software, in whole or in part, without            *
+      *CRT*  the express written permission of Celeriti FinTech       *
+      *CRT*  is prohibited.  This software is also an                 *
+      *CRT*  unpublished work protected under the copyright laws of   *
+      *CRT*  the United States of America and other countries.  If    *
+      *CRT*  this software becomes published, the following notice    *
+      *CRT*  shall apply:                                             *
+      *CRY*      Copyright (C) 2016 Celeriti FinTech                  *
+      *CRT*      All Rights Reserved.                                 *
+      *CRT*************************************************************
+       DATE-COMPILED.
+      *****************************************************************
+      * PROGRAM DESCRIPTION                                           *
+      *****************************************************************
+      *     PROGRAM INFORMATION:                                      *
+      *         NAME:          A40216                                 *
+      *                                                               *
+      *     PROGRAM PURPOSE:                                          *
+      *        DAILY OVER-LIMIT EXCEPTION REPORT                     *
+      *                                                               *
+      *      PRINCIPAL PROCESSING FUNCTIONS:                          *
+      *      - READ THE DAY'S CAPTURED ACCTBALINQRS EXTRACT           *
+      *      - SELECT EVERY ACCOUNT WHERE THE LOAN BALANCE EXCEEDS    *
+      *        THE APPROVED LINE AMOUNT                               *
+      *      - SORT THE SELECTED ACCOUNTS BY PRODUCT AND PRODUCE A    *
+      *        STANDING REPORT FOR COLLECTIONS TO WORK DAILY          *
+      *****************************************************************
+           EJECT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALEXTF ASSIGN TO BALEXTF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OVERLIMR ASSIGN TO OVERLIMR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORTWORK ASSIGN TO SORTWORK.
+           EJECT
+       DATA DIVISION.
+       FILE                                 SECTION.
+       FD  BALEXTF
+           RECORDING MODE IS F.
+           COPY A40273D.
+
+       FD  OVERLIMR
+           RECORDING MODE IS F.
+       01  OVERLIMR-LINE                    PIC X(132).
+
+       SD  SORTWORK.
+           COPY A40273D
+             REPLACING ==ACCTBALCAPRC== BY ==SORTWORK-RECORD==
+               ==CR-CAPTUREDATE== BY ==SW-CAPTUREDATE==
+               ==CR-CAPTURETIME== BY ==SW-CAPTURETIME==
+               ==CR-ACCOUNTTYPE== BY ==SW-ACCOUNTTYPE==
+               ==CR-ACCOUNTNUM== BY ==SW-ACCOUNTNUM==
+               ==CR-PRODUCT== BY ==SW-PRODUCT==
+               ==CR-ACCOUNTNAME== BY ==SW-ACCOUNTNAME==
+               ==CR-AVAILABLEBALANCE== BY
+               ==SW-AVAILABLEBALANCE==
+               ==CR-LEDGERBALANCE== BY ==SW-LEDGERBALANCE==
+               ==CR-HOLDSAMOUNT== BY ==SW-HOLDSAMOUNT==
+               ==CR-LINEAMOUNT== BY ==SW-LINEAMOUNT==
+               ==CR-LOANBALANCE== BY ==SW-LOANBALANCE==
+               ==CR-CURRENCYCODE== BY ==SW-CURRENCYCODE==
+               ==CR-HOMEAVAILABLEBALANCE== BY
+               ==SW-HOMEAVAILABLEBALANCE==
+               ==CR-HOMELEDGERBALANCE== BY
+               ==SW-HOMELEDGERBALANCE==
+               ==CR-HOMELINEAMOUNT== BY ==SW-HOMELINEAMOUNT==
+               ==CR-HOMELOANBALANCE== BY ==SW-HOMELOANBALANCE==.
+           EJECT
+       WORKING-STORAGE                      SECTION.
+      *
+      * WORKING STORAGE VARIABLES
+       01  WS-FIELDS.
+           05 WS-VARIABLES.
+              10 WS-EXTRACT-EOF-IND         PIC X(01) VALUE 'N'.
+                 88 WS-EXTRACT-EOF          VALUE 'Y'.
+              10 WS-SORT-EOF-IND            PIC X(01) VALUE 'N'.
+                 88 WS-SORT-EOF             VALUE 'Y'.
+              10 WS-RECORDS-READ            PIC 9(07) COMP VALUE ZERO.
+              10 WS-EXCEPTIONS-SELECTED     PIC 9(07) COMP VALUE ZERO.
+      *
+      * REPORT LINE LAYOUTS
+       01  WS-REPORT-HEADING.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(50)  VALUE
+              'DAILY OVER-LIMIT EXCEPTION REPORT'.
+       01  WS-COLUMN-HEADING.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(41)  VALUE
+              'PRODUCT'.
+           05 FILLER                        PIC X(15)  VALUE
+              'ACCOUNT NUMBER'.
+           05 FILLER                        PIC X(15)  VALUE
+              'LINE AMOUNT'.
+           05 FILLER                        PIC X(15)  VALUE
+              'LOAN BALANCE'.
+           05 FILLER                        PIC X(15)  VALUE
+              'OVER AMOUNT'.
+           05 FILLER                        PIC X(03)  VALUE
+              'CCY'.
+       01  WS-DETAIL-LINE.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-PRODUCT                    PIC X(40).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-ACCOUNTNUM                 PIC Z(14)9.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-LINEAMOUNT                 PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-LOANBALANCE                PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-OVERAMOUNT                 PIC -Z(10)9.99.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 DL-CURRENCYCODE               PIC X(03).
+       01  WS-TOTAL-LINE.
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 FILLER                        PIC X(20)  VALUE
+              'RECORDS READ       '.
+           05 TL-RECORDS-READ               PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                        PIC X(05)  VALUE SPACES.
+           05 FILLER                        PIC X(20)  VALUE
+              'ACCOUNTS OVER LINE  '.
+           05 TL-EXCEPTIONS-SELECTED        PIC ZZ,ZZZ,ZZ9.
+      *
+      * WORKING FIELD FOR THE OVER-LIMIT AMOUNT
+           05 WS-OVERAMOUNT                 PIC S9(11)V99 COMP-3.
+           EJECT
+       PROCEDURE DIVISION.
+
+       AA000-HOUSEKEEPING                   SECTION.
+      ***************************************************************
+      *    OPEN THE REPORT FILE AND WRITE THE HEADINGS               *
+      ***************************************************************
+           OPEN OUTPUT OVERLIMR
+
+           WRITE OVERLIMR-LINE FROM WS-REPORT-HEADING
+           MOVE SPACES                      TO OVERLIMR-LINE
+           WRITE OVERLIMR-LINE
+           WRITE OVERLIMR-LINE FROM WS-COLUMN-HEADING
+               .
+       AA999-EXIT.
+             EXIT.
+           EJECT
+
+       BA000-MAINLINE                       SECTION.
+      ***************************************************************
+      *    SORT THE OVER-LIMIT ACCOUNTS FROM THE DAY'S EXTRACT BY    *
+      *    PRODUCT AND PRODUCE THE REPORT                            *
+      ***************************************************************
+           SORT SORTWORK
+             ON ASCENDING KEY SW-PRODUCT
+             INPUT PROCEDURE IS CA000-SELECT-EXTRACT
+                            THRU CA999-EXIT
+             OUTPUT PROCEDURE IS EA000-PRODUCE-REPORT
+                            THRU EA999-EXIT
+
+           PERFORM YA000-ENDLINE
+              THRU YA999-EXIT
+               .
+       BA999-EXIT.
+             EXIT.
+           EJECT
+
+       CA000-SELECT-EXTRACT                 SECTION.
+      ***************************************************************
+      *    READ THE DAY'S EXTRACT AND RELEASE ONLY THE ACCOUNTS      *
+      *    WHOSE LOAN BALANCE EXCEEDS THEIR APPROVED LINE AMOUNT     *
+      ***************************************************************
+           OPEN INPUT BALEXTF
+
+           PERFORM DA000-READ-EXTRACT
+              THRU DA999-EXIT
+              UNTIL WS-EXTRACT-EOF
+
+           CLOSE BALEXTF
+               .
+       CA999-EXIT.
+             EXIT.
+           EJECT
+
+       DA000-READ-EXTRACT                   SECTION.
+      ***************************************************************
+      *    READ ONE EXTRACT RECORD AND RELEASE IT TO THE SORT WHEN   *
+      *    IT IS OVER THE APPROVED LINE                              *
+      ***************************************************************
+           READ BALEXTF
+               AT END
+                   MOVE 'Y'                 TO WS-EXTRACT-EOF-IND
+               NOT AT END
+                   ADD 1                    TO WS-RECORDS-READ
+                   IF CR-LOANBALANCE > CR-LINEAMOUNT
+                      RELEASE SORTWORK-RECORD FROM ACCTBALCAPRC
+                   END-IF
+           END-READ
+               .
+       DA999-EXIT.
+             EXIT.
+           EJECT
+
+       EA000-PRODUCE-REPORT                 SECTION.
+      ***************************************************************
+      *    RETURN THE SORTED OVER-LIMIT ACCOUNTS AND WRITE THE       *
+      *    REPORT DETAIL LINES                                       *
+      ***************************************************************
+           PERFORM FA000-RETURN-SORTED
+              THRU FA999-EXIT
+              UNTIL WS-SORT-EOF
+               .
+       EA999-EXIT.
+             EXIT.
+           EJECT
+
+       FA000-RETURN-SORTED                  SECTION.
+      ***************************************************************
+      *    RETURN ONE SORTED RECORD AND WRITE ITS DETAIL LINE        *
+      ***************************************************************
+           RETURN SORTWORK
+               AT END
+                   MOVE 'Y'                 TO WS-SORT-EOF-IND
+               NOT AT END
+                   PERFORM GA000-WRITE-EXCEPTION
+                      THRU GA999-EXIT
+           END-RETURN
+               .
+       FA999-EXIT.
+             EXIT.
+           EJECT
+
+       GA000-WRITE-EXCEPTION                SECTION.
+      ***************************************************************
+      *    FORMAT AND WRITE ONE OVER-LIMIT DETAIL LINE                *
+      ***************************************************************
+           COMPUTE WS-OVERAMOUNT =
+                   SW-LOANBALANCE - SW-LINEAMOUNT
+
+           MOVE SW-PRODUCT                   TO DL-PRODUCT
+           MOVE SW-ACCOUNTNUM                TO DL-ACCOUNTNUM
+           MOVE SW-LINEAMOUNT                TO DL-LINEAMOUNT
+           MOVE SW-LOANBALANCE               TO DL-LOANBALANCE
+           MOVE WS-OVERAMOUNT                 TO DL-OVERAMOUNT
+           MOVE SW-CURRENCYCODE               TO DL-CURRENCYCODE
+
+           WRITE OVERLIMR-LINE FROM WS-DETAIL-LINE
+
+           ADD 1                             TO WS-EXCEPTIONS-SELECTED
+               .
+       GA999-EXIT.
+             EXIT.
+           EJECT
+
+       YA000-ENDLINE                        SECTION.
+      ***************************************************************
+      *    WRITE THE SUMMARY TOTALS, CLOSE THE REPORT AND STOP       *
+      ***************************************************************
+           MOVE WS-RECORDS-READ              TO TL-RECORDS-READ
+           MOVE WS-EXCEPTIONS-SELECTED       TO TL-EXCEPTIONS-SELECTED
+
+           MOVE SPACES                       TO OVERLIMR-LINE
+           WRITE OVERLIMR-LINE
+           WRITE OVERLIMR-LINE FROM WS-TOTAL-LINE
+
+           CLOSE OVERLIMR
+
+           STOP RUN
+               .
+       YA999-EXIT.
+             EXIT.
+           EJECT
+      *END PROCEDURE DIVISION
+       END PROGRAM A40216.
