@@ -0,0 +1,14 @@
+      ******************************************************************
+      **                                                              **
+      **      ACCOUNT BALANCE REQUEST COPYBOOK                        **
+      **                                                              **
+      **       COBOL COPY BOOK     A40242D                            **
+      **       DATA GROUP ID       840242                             **
+      **                                                              **
+      ******************************************************************
+      *
+       01  ACCTBALINQRQ.
+                 05 RQ-ACCOUNTTYPE          PIC  X(03).
+                 05 RQ-ACCOUNTNUM           PIC  9(15) COMP-3.
+                 05 RQ-PRODUCT              PIC  X(40).
+      *END OF COPYBOOK
