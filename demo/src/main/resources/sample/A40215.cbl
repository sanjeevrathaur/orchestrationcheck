@@ -0,0 +1,535 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A40215.
+       AUTHOR.
+      *CRT*************************************************************
+      *CRV*      AID  VERSION 1  RELEASE 0  CST 0  MLU 0              *
+      *CRT*************************************************************
+      *CRT*  This software contains trade secrets and confidential    *
+      *CRT*  information which are proprietary to Celeriti FinTech    *
+      *CRT*  The use, reproduction, distribution, or disclosure       *
+      *CRT*  of the software, in whole or in part, without            *
+      *CRT*  the express written permission of Celeriti FinTech       *
+      *CRT*  is prohibited.  This software is also an                 *
+      *CRT*  unpublished work protected under the copyright laws of   *
+      *CRT*  the United States of America and other countries.  If    *
+      *CRT*  this software becomes published, the following notice    *
+      *CRT*  shall apply:                                             *
+      *CRY*      Copyright (C) 2016 Celeriti FinTech                  *
+      *CRT*      All Rights Reserved.                                 *
+      *CRT*************************************************************
+       DATE-COMPILED.
+      *****************************************************************
+      * PROGRAM DESCRIPTION                                           *
+      *****************************************************************
+      *     PROGRAM INFORMATION:                                      *
+      *         NAME:          A40215                                 *
+      *                                                               *
+      *     PROGRAM PURPOSE:                                          *
+      *        ENTRY MODULE FOR ACCOUNT TRANSACTION HISTORY - API     *
+      *                                                               *
+      *      PRINCIPAL PROCESSING FUNCTIONS:                          *
+      *      - RECEIVE THE INCOMING REQUEST IN CONTAINER              *
+      *      - INVOKE CALLABLE PEM DRIVER                             *
+      *      - POPULATE THE RESPONSE TO CONTAINER                     *
+      *****************************************************************
+           EJECT
+       ENVIRONMENT DIVISION.
+           EJECT
+       DATA DIVISION.
+           EJECT
+       FILE                                 SECTION.
+           EJECT
+       WORKING-STORAGE                      SECTION.
+      *
+      * WORKING STORAGE VARIABLES
+       01  WS-FIELDS.
+           05 WS-VARIABLES.
+              10 WS-COMMAND-RESP            PIC S9(8) BINARY.
+              10 WS-COMMAND-RESP2           PIC S9(8) BINARY.
+              10 WS-COUNT-1                 PIC 9(4)  BINARY.
+              10 WS-RETRY-COUNT             PIC S9(4) COMP.
+      * SEVERITY/MESSAGE A FAILING CALL SITE SETS BEFORE HANDING OFF TO
+      * WB000-FAIL-REQUEST, SO THE TEXT REFLECTS WHAT ACTUALLY FAILED
+      * (A GENERAL CICS FAULT VS. THE PEM DRIVER LINK SPECIFICALLY)
+              10 WS-FAULT-SEVERITY          PIC X(01).
+              10 WS-FAULT-MESSAGE           PIC X(29).
+              10 WS-ERROR                   PIC X(80).
+              10 WS-ERROR-DATA.
+                 15 WS-ERROR-MSG            PIC X(80).
+                 15 WS-ROLLBACK-IND         PIC X.
+              10 WS-CONTAINER-INFO.
+                 15 WS-CURRENTCHANNELNAME   PIC X(16).
+      * SIZED TO WS-RESPONSE-LAYOUT BELOW -- JUST LARGE ENOUGH TO BLANK
+      * THE RESPONSE CONTAINER, NOT A GENERIC MAXIMUM-SIZE BUFFER
+                 15 WS-RESPONSE-INITIALIZE  PIC X(2575).
+      * PEM DRIVER RESOLVED FOR THIS REQUEST BY HA000-LOOKUP-PEM-ROUTE
+              10 WS-PEMCL                   PIC X(8).
+      * REQUEST COPYBOOK LAYOUT -- SIZED TO THE ACTUAL ACCTTRANHRQ
+      * PAYLOAD (A40245D) RATHER THAN A GENERIC MAXIMUM-SIZE BUFFER
+           05 WS-AFS-REQUEST.
+              10 WS-APPL-FUNC-SOUR.
+                 15 WS-APPL-ID              PIC S9(04)  COMP VALUE 842.
+                 15 WS-FUNC-ID              PIC S9(04)  COMP VALUE 45.
+                 15 WS-SOUR-ID              PIC S9(04)  COMP VALUE 3.
+              10 WS-FILLER                  PIC X(70).
+      * REQUEST COPYBOOK LAYOUT FOR PROCESSING
+           05 WS-API-REQUEST REDEFINES WS-AFS-REQUEST.
+              10 FILLER                     PIC X(06).
+              10 WS-REQUEST-LAYOUT.
+                 15 WS-FILLER               PIC X(70).
+      * REQUEST FIELDS NEEDED BY A40215 ITSELF (E.G. FOR THE AUDIT
+      * TRAIL) ARE PICKED OUT HERE RATHER THAN LEFT BURIED IN THE
+      * RAW FILLER ABOVE
+              10 WS-REQUEST-FIELDS REDEFINES WS-REQUEST-LAYOUT.
+                 15 WS-RQ-ACCOUNTTYPE          PIC X(03).
+                 15 WS-RQ-ACCOUNTNUM           PIC 9(15) COMP-3.
+                 15 WS-RQ-PRODUCT              PIC X(40).
+                 15 WS-RQ-FROMDATE             PIC 9(08).
+                 15 WS-RQ-TODATE               PIC 9(08).
+                 15 WS-RQ-MAXTRANCOUNT         PIC 9(03).
+      * RESPONSE COPYBOOK LAYOUT FOR PROCESSING -- SIZED TO THE ACTUAL
+      * ACCTTRANHRS PAYLOAD (A40275D, INCLUDING ITS OCCURS 40 TRAN-
+      * DETAIL TABLE) RATHER THAN A GENERIC MAXIMUM-SIZE BUFFER
+           05 WS-RESPONSE-LAYOUT.
+              10 WS-RESPONSE-FIELDS.
+                 15 WS-XSTATUS.
+                    20 WS-STATUSMESSAGE     PIC X(40).
+                    20 WS-SEVERITY          PIC X(01).
+                    20 WS-DETAILMESSAGES.
+                       25 WS-PROPERTYNAME   PIC X(40).
+                       25 WS-MSG-DESCRIPTION
+                                            PIC X(40).
+                 15 WS-FILLERS              PIC X(2454).
+      * PERSISTENT AUDIT TRAIL RECORD -- WRITTEN FOR EVERY INQUIRY SO
+      * A DISPUTED HISTORY REQUEST CAN BE TIED BACK TO WHAT WAS RETURNED
+           05 WS-AUDIT-INFO.
+              10 WS-ABSTIME                 PIC S9(15) COMP-3.
+              COPY A40274D
+                REPLACING ==01 ACCTBALAUDIT== BY ==10 WS-AUDIT-RECORD==
+                    ==05 AR-ACCOUNTNUM== BY ==15 AR-ACCOUNTNUM==
+                    ==05 AR-CHANNELNAME== BY ==15 AR-CHANNELNAME==
+                    ==05 AR-SEVERITY== BY ==15 AR-SEVERITY==
+                    ==05 AR-STATUSMESSAGE== BY ==15 AR-STATUSMESSAGE==
+                    ==05 AR-AUDITDATE== BY ==15 AR-AUDITDATE==
+                    ==05 AR-AUDITTIME== BY ==15 AR-AUDITTIME==.
+      *
+      * CHARACTER CONSTANTS
+           05 MISC-CONSTANTS.
+              10 CC-Y                       PIC X(01) VALUE 'Y'.
+              10 CC-E                       PIC X(01) VALUE 'E'.
+      * SEVERITY 'R' MARKS A CONDITION THE CALLING CHANNEL CAN SAFELY
+      * RETRY, AS OPPOSED TO 'E' WHICH IS A DEFINITIVE FAILURE
+              10 CC-R                       PIC X(01) VALUE 'R'.
+      * DEFAULT PEM DRIVER USED WHEN NO ROUTING CONTROL RECORD IS ON
+      * FILE FOR THE REQUESTED ACCOUNT TYPE/PRODUCT COMBINATION
+              10 CC-PEMCL                   PIC X(8)
+                                            VALUE 'A40200  '.
+              10 CC-PEMRTE-FILE             PIC X(8)
+                                            VALUE 'PEMRTE  '.
+      * CC-PEM-UNAVAILABLE NAMES THE PEM DRIVER SPECIFICALLY AND IS SET
+      * ONLY BY FA000-LINK-PEM-DRIVER AFTER THE LINK ITSELF FAILS.
+      * CC-CICS-ERROR IS THE GENERAL-PURPOSE EQUIVALENT USED BY EVERY
+      * OTHER CICS COMMAND IN THE PROGRAM (CHANNEL ASSIGN, CONTAINER
+      * GET/PUT, ROUTING-FILE READ) SO THOSE FAILURES ARE NOT MISREPORTED
+      * AS A PEM PROBLEM
+              10 CC-PEM-UNAVAILABLE         PIC X(29) VALUE
+                                    'PEM PROGRAM NOT AVAILABLE   '.
+              10 CC-CICS-ERROR              PIC X(29) VALUE
+                                    'INTERNAL SYSTEM ERROR       '.
+              10 CC-CICS-RETRY              PIC X(29) VALUE
+                                    'TEMPORARY CONDITION - RETRY '.
+              10 CC-NOTFOUND-TEXT           PIC X(09) VALUE
+                                            'NOT FOUND'.
+              10 CC-REQUEST-CONTNR          PIC X(16) VALUE
+                                                   'OLREQ           '.
+              10 CC-RESPONSE-CONTNR         PIC X(16) VALUE
+                                                   'OLRESP          '.
+              10 CC-CEL-CONTROL             PIC X(16) VALUE
+                                                   'CEL-CONTROL     '.
+              10 CC-AUDIT-TDQ               PIC X(04) VALUE 'AUDT'.
+      * BINARY CONSTANTS
+              10 CH-1                       PIC S9(4) COMP VALUE +0001.
+              10 CH-6                       PIC S9(4) COMP VALUE +0006.
+              10 CH-42                      PIC S9(4) COMP VALUE +0042.
+      * BOUNDED RETRY OF THE PEM DRIVER LINK -- UP TO CC-MAX-RETRIES
+      * ADDITIONAL ATTEMPTS, EACH PRECEDED BY A SHORT DELAY
+              10 CC-MAX-RETRIES             PIC S9(4) COMP VALUE +2.
+              10 CC-RETRY-INTERVAL          PIC S9(7) COMP-3
+                                            VALUE +0000001.
+      * PEM DRIVER ROUTING CONTROL RECORD
+       COPY A40276D.
+           EJECT
+       LINKAGE                              SECTION.
+           EJECT
+       COPY A40245D.
+       COPY A40275D.
+           EJECT
+       PROCEDURE DIVISION.
+
+       AA000-HOUSEKEEPING                   SECTION.
+      ***************************************************************
+      *    THIS SECTION INITIALIZES THE VARIABLES                   *
+      ***************************************************************
+           INITIALIZE WS-COMMAND-RESP
+                      WS-REQUEST-LAYOUT
+                      WS-RESPONSE-LAYOUT
+                      WS-API-REQUEST
+                      WS-RESPONSE-INITIALIZE
+                      WS-COMMAND-RESP2.
+      *
+      *HANDLE THE CICS ABENDS
+           EXEC CICS HANDLE ABEND
+             LABEL (WA000-CHECK-RESPONSE)
+           END-EXEC
+
+      *GET THE CURRENT CHANNEL
+           EXEC CICS
+             ASSIGN CHANNEL(WS-CURRENTCHANNELNAME)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+               .
+       AA999-EXIT.
+             EXIT.
+           EJECT
+
+       BA000-MAINLINE                       SECTION.
+      ***************************************************************
+      *    THIS SECTION IS THE MAIN-LINE PROCESSING FOR INVOKING    *
+      *    THE CALLABLE  PEM MODULE.                                *
+      ***************************************************************
+      *
+           EXEC CICS GET CONTAINER(CC-REQUEST-CONTNR)
+             CHANNEL(WS-CURRENTCHANNELNAME)
+             INTO(WS-REQUEST-LAYOUT)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+
+      * INITIALIZE RESPONSE CONTAINER
+
+           EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
+                CHANNEL(WS-CURRENTCHANNELNAME)
+                FROM(WS-RESPONSE-INITIALIZE)
+                RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+
+      * MOVE REQUEST DATA TO CONTAINER ALONG WITH TRAN ID
+           EXEC CICS PUT CONTAINER(CC-REQUEST-CONTNR)
+             FROM(WS-API-REQUEST)
+             CHANNEL(WS-CURRENTCHANNELNAME)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+
+           PERFORM HA000-LOOKUP-PEM-ROUTE
+              THRU HA999-EXIT
+
+           PERFORM FA000-LINK-PEM-DRIVER
+              THRU FA999-EXIT
+
+           PERFORM CA000-EXTRACT-CONTROLDATA
+              THRU CA999-EXIT
+
+           PERFORM YA000-ENDLINE
+              THRU YA999-EXIT
+              .
+       BA999-EXIT.
+             EXIT.
+           EJECT
+
+       HA000-LOOKUP-PEM-ROUTE                SECTION.
+      ***************************************************************
+      *    RESOLVE THE PEM DRIVER TO LINK TO FOR THIS ACCOUNT TYPE   *
+      *    AND PRODUCT FROM THE ROUTING CONTROL FILE.  A COMBINATION *
+      *    WITH NO CONTROL RECORD ON FILE FALLS BACK TO THE STANDING *
+      *    DEFAULT DRIVER RATHER THAN FAILING THE REQUEST.  ONLY A   *
+      *    NOTFND IS TREATED AS "NOT CONFIGURED" -- ANY OTHER NON-   *
+      *    NORMAL RESPONSE IS A GENUINE FILE ERROR AND IS ROUTED     *
+      *    THROUGH THE USUAL WA000-CHECK-RESPONSE HANDLING.  THE KEY *
+      *    INCLUDES THE FUNCTION ID SO A ROUTING OVERRIDE FOR THIS   *
+      *    FUNCTION NEVER BLEEDS INTO THE UNRELATED FUNCTIONS (E.G.  *
+      *    ACCOUNT BALANCE) SHARING THE SAME CONTROL FILE            *
+      ***************************************************************
+           MOVE WS-FUNC-ID                    TO RC-FUNCTIONID
+           MOVE WS-RQ-ACCOUNTTYPE             TO RC-ACCOUNTTYPE
+           MOVE WS-RQ-PRODUCT                 TO RC-PRODUCT
+
+           EXEC CICS READ FILE(CC-PEMRTE-FILE)
+             INTO(PEMRTECTL)
+             RIDFLD(RC-KEY)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           IF WS-COMMAND-RESP = DFHRESP(NORMAL)
+              MOVE RC-PEMPROGRAM             TO WS-PEMCL
+           ELSE
+              IF WS-COMMAND-RESP = DFHRESP(NOTFND)
+                 MOVE CC-PEMCL               TO WS-PEMCL
+                 MOVE DFHRESP(NORMAL)        TO WS-COMMAND-RESP
+              ELSE
+                 PERFORM WA000-CHECK-RESPONSE
+                    THRU WA999-EXIT
+              END-IF
+           END-IF
+               .
+       HA999-EXIT.
+             EXIT.
+           EJECT
+
+       FA000-LINK-PEM-DRIVER                SECTION.
+      ***************************************************************
+      *    LINK TO THE PEM DRIVER, RETRYING A BOUNDED NUMBER OF      *
+      *    TIMES WITH A SHORT DELAY BEFORE GIVING UP.  A BLIP IN THE *
+      *    PEM REGION SHOULD NOT COST THE CUSTOMER A FAILED HISTORY  *
+      *    LOOKUP WHEN A SECOND ATTEMPT WOULD LIKELY HAVE SUCCEEDED  *
+      ***************************************************************
+           MOVE ZERO                        TO WS-RETRY-COUNT
+
+           PERFORM GA000-ATTEMPT-LINK
+              THRU GA999-EXIT
+              WITH TEST AFTER
+              UNTIL WS-COMMAND-RESP = DFHRESP(NORMAL)
+              OR    WS-RETRY-COUNT > CC-MAX-RETRIES
+
+           IF  WS-COMMAND-RESP  = DFHRESP(NORMAL)
+           AND WS-COMMAND-RESP2 = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+      * THIS FAILURE IS THE PEM DRIVER LINK ITSELF, NOT A GENERAL CICS
+      * FAULT -- A PROGRAM-NOT-FOUND OR NOT-AUTHORIZED RESPONSE MEANS
+      * THE DRIVER IS DEFINITIVELY UNAVAILABLE; ANY OTHER NON-NORMAL
+      * RESPONSE IS TREATED AS THE PEM REGION BEING MOMENTARILY BUSY
+              IF  WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+              OR  WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+                  MOVE CC-E                 TO WS-FAULT-SEVERITY
+                  MOVE CC-PEM-UNAVAILABLE   TO WS-FAULT-MESSAGE
+              ELSE
+                  MOVE CC-R                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-RETRY        TO WS-FAULT-MESSAGE
+              END-IF
+
+              PERFORM WB000-FAIL-REQUEST
+                 THRU WB999-EXIT
+           END-IF
+               .
+       FA999-EXIT.
+             EXIT.
+           EJECT
+
+       GA000-ATTEMPT-LINK                   SECTION.
+      ***************************************************************
+      *    ONE ATTEMPT AT THE LINK.  A SHORT DELAY PRECEDES EVERY    *
+      *    ATTEMPT AFTER THE FIRST TO GIVE A TRANSIENT CONDITION A   *
+      *    CHANCE TO CLEAR                                           *
+      ***************************************************************
+           IF WS-RETRY-COUNT > ZERO
+              EXEC CICS DELAY
+                INTERVAL(CC-RETRY-INTERVAL)
+              END-EXEC
+           END-IF
+
+           EXEC CICS
+             LINK PROGRAM(WS-PEMCL)
+             CHANNEL(WS-CURRENTCHANNELNAME)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           ADD 1                             TO WS-RETRY-COUNT
+               .
+       GA999-EXIT.
+             EXIT.
+           EJECT
+
+       CA000-EXTRACT-CONTROLDATA            SECTION.
+      *****************************************************************
+      * EXTRACT FAULT DATA FROM CELERITI CONTROL CONTAINER            *
+      *****************************************************************
+      *READ DATA FROM THE CELERITI CONTROL CONTAINER
+           EXEC CICS GET CONTAINER(CC-CEL-CONTROL)
+             INTO(WS-ERROR-DATA)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+
+           INITIALIZE WS-RESPONSE-LAYOUT
+
+           EXEC CICS GET CONTAINER(CC-RESPONSE-CONTNR)
+                CHANNEL(WS-CURRENTCHANNELNAME)
+                INTO(WS-RESPONSE-LAYOUT)
+                RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM WA000-CHECK-RESPONSE
+              THRU WA999-EXIT
+
+           IF WS-ERROR-MSG  NOT EQUAL SPACES AND LOW-VALUES
+             INSPECT WS-ERROR-MSG   TALLYING WS-COUNT-1
+                                         FOR ALL LOW-VALUES
+             MOVE WS-ERROR-MSG(CH-1:LENGTH OF WS-ERROR-MSG - WS-COUNT-1)
+                                            TO WS-ERROR
+      *
+             INITIALIZE WS-STATUSMESSAGE
+             MOVE WS-ERROR(CH-6:CH-42)      TO WS-STATUSMESSAGE
+
+      * AN ACCOUNT-NOT-FOUND CONDITION IS DEFINITIVE -- SHOW THE
+      * CUSTOMER THE ERROR.  ANY OTHER CEL-CONTROL FAULT IS TREATED
+      * AS RETRYABLE SINCE ITS CAUSE IS NOT KNOWN TO BE PERMANENT
+             MOVE ZERO                      TO WS-COUNT-1
+             INSPECT WS-STATUSMESSAGE TALLYING WS-COUNT-1
+                                         FOR ALL CC-NOTFOUND-TEXT
+             IF WS-COUNT-1 > ZERO
+                MOVE CC-E                   TO WS-SEVERITY
+             ELSE
+                MOVE CC-R                   TO WS-SEVERITY
+             END-IF
+
+             EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
+                  CHANNEL(WS-CURRENTCHANNELNAME)
+                  FROM(WS-RESPONSE-LAYOUT)
+                  RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+             END-EXEC
+
+             PERFORM WA000-CHECK-RESPONSE
+                 THRU WA999-EXIT
+
+             MOVE CC-Y                      TO WS-ROLLBACK-IND
+             PERFORM YA000-ENDLINE
+           END-IF
+            .
+       CA999-EXIT.
+             EXIT.
+           EJECT
+
+
+       WA000-CHECK-RESPONSE                 SECTION.
+      *****************************************************************
+      *    CHECK THE RESPONSE AFTER EXECUTING A GENERAL CICS COMMAND  *
+      *    (CHANNEL ASSIGN, CONTAINER GET/PUT, ROUTING-FILE READ, AND *
+      *    THE ABEND HANDLER).  THE PEM DRIVER LINK ITSELF IS         *
+      *    CLASSIFIED SEPARATELY BY FA000-LINK-PEM-DRIVER SO A FAULT  *
+      *    HERE IS NEVER MISREPORTED AS A PEM-SPECIFIC FAILURE        *
+      *****************************************************************
+
+           IF  WS-COMMAND-RESP  = DFHRESP(NORMAL)
+           AND WS-COMMAND-RESP2 = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+      * A PROGRAM-NOT-FOUND OR NOT-AUTHORIZED RESPONSE IS A DEFINITIVE
+      * FAILURE.  ANY OTHER NON-NORMAL RESPONSE (E.G. A RESOURCE BEING
+      * MOMENTARILY UNAVAILABLE) IS TREATED AS A CONDITION THE CALLER
+      * CAN RETRY
+              IF  WS-COMMAND-RESP = DFHRESP(PGMIDERR)
+              OR  WS-COMMAND-RESP = DFHRESP(NOTAUTH)
+                  MOVE CC-E                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-ERROR        TO WS-FAULT-MESSAGE
+              ELSE
+                  MOVE CC-R                 TO WS-FAULT-SEVERITY
+                  MOVE CC-CICS-RETRY        TO WS-FAULT-MESSAGE
+              END-IF
+
+              PERFORM WB000-FAIL-REQUEST
+                 THRU WB999-EXIT
+           END-IF
+           .
+
+       WA999-EXIT.
+             EXIT.
+           EJECT
+
+       WB000-FAIL-REQUEST                   SECTION.
+      ***************************************************************
+      *    COMMON TAIL FOR A FAILED REQUEST.  THE CALLER HAS ALREADY *
+      *    SET WS-FAULT-SEVERITY/WS-FAULT-MESSAGE TO TEXT THAT       *
+      *    ACTUALLY DESCRIBES WHAT FAILED; THIS SECTION JUST STAMPS  *
+      *    THE RESPONSE CONTAINER AND MARKS THE UNIT OF WORK FOR     *
+      *    ROLLBACK                                                  *
+      ***************************************************************
+           INITIALIZE WS-RESPONSE-LAYOUT
+
+           MOVE WS-FAULT-SEVERITY            TO WS-SEVERITY
+           MOVE WS-FAULT-MESSAGE             TO WS-STATUSMESSAGE
+           MOVE CC-Y                         TO WS-ROLLBACK-IND
+
+           EXEC CICS PUT CONTAINER(CC-RESPONSE-CONTNR)
+               CHANNEL(WS-CURRENTCHANNELNAME)
+               FROM(WS-RESPONSE-LAYOUT)
+               RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+
+           PERFORM YA000-ENDLINE
+               .
+       WB999-EXIT.
+             EXIT.
+           EJECT
+
+       YA000-ENDLINE                        SECTION.
+      ***************************************************************
+      *CHECK IF ROLLBACK INDICATOR IS SET TO TRUE IN THE CONTROL    *
+      *CONTAINER DATA. IF TRUE THEN ISSUE A ROLLBACK.               *
+      ***************************************************************
+
+           PERFORM ZA000-WRITE-AUDIT
+              THRU ZA999-EXIT
+
+            IF  WS-ROLLBACK-IND EQUAL CC-Y
+                EXEC CICS
+                  SYNCPOINT ROLLBACK
+                END-EXEC
+            END-IF
+
+      ***************************************************************
+      *    RETURN COMMAND                                           *
+      ***************************************************************
+             EXEC CICS
+                  RETURN
+             END-EXEC
+               .
+       YA999-EXIT.
+             EXIT.
+           EJECT
+
+       ZA000-WRITE-AUDIT                    SECTION.
+      ***************************************************************
+      *    APPEND A PERSISTENT AUDIT RECORD FOR THIS INQUIRY TO THE  *
+      *    EXTRAPARTITION AUDIT TD QUEUE.  THIS QUEUE IS NOT SUBJECT *
+      *    TO SYNCPOINT ROLLBACK SO THE RECORD SURVIVES EVEN WHEN    *
+      *    THE INQUIRY ITSELF IS BACKED OUT.                        *
+      ***************************************************************
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(AR-AUDITDATE)
+             TIME(AR-AUDITTIME)
+           END-EXEC
+
+           MOVE WS-RQ-ACCOUNTNUM              TO AR-ACCOUNTNUM
+           MOVE WS-CURRENTCHANNELNAME        TO AR-CHANNELNAME
+           MOVE WS-SEVERITY                  TO AR-SEVERITY
+           MOVE WS-STATUSMESSAGE             TO AR-STATUSMESSAGE
+
+           EXEC CICS WRITEQ TD QUEUE(CC-AUDIT-TDQ)
+             FROM(WS-AUDIT-RECORD)
+             LENGTH(LENGTH OF WS-AUDIT-RECORD)
+             RESP(WS-COMMAND-RESP) RESP2(WS-COMMAND-RESP2)
+           END-EXEC
+               .
+       ZA999-EXIT.
+             EXIT.
+           EJECT
+      *END PROCEDURE DIVISION
+       END PROGRAM A40215.
